@@ -1,44 +1,72 @@
-       IDENTIFICATION DIVISION.                                         00010001
-       PROGRAM-ID. ORQMOD01.                                            00020001
-      ******************************************************************00030001
-      *    OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME               00040001
-      ******************************************************************00050001
-      *                                                                 00060001
-      *          COPYRIGHT:  GNU GPLV2 LICENSE 2023                     00070001
-      *          AUTHOR:     PRZEMYSLAW ADAM KUPISZ                     00080001
-      *                                                                 00090001
-      *    WARNING                                                      00100001
-      *          CODE WAS COMPILED AND RUN                              00110001
-      *          WRITTEN IN LEGACY VSCODE WITHOUT GNUCOBOL EXTENSION    00130001
-      ******************************************************************00140001
-      *                                                                 00150001
-      *    PROJECT CONTAINS:                                            00160001
-      *          JCL JOB           OPERQUIZ.JCL   JCL WITH PARAMS       00170001
-      *          MAIN PGM          OPERQUIZ.CBL   INIT                  00180001
-      *          SUB PGM MODULES   ORQMOD01.CBL   WELCOME TEXT FOR CONS 00190001
-      *                            ORQMOD02.CBL   QUIZ PART             00200001
-      *          COBYBOOKS         CPBQAC01       QUESTIONS AND ANSWERS 00210001
-      *                            CPBQAC02       VER2 OF Q&A           00220001
-      *                                                                 00230001
-      ******************************************************************00240001
-       DATA DIVISION.                                                   00250001
-       LINKAGE SECTION.                                                 00260001
-       01 WS-HLINE    PIC  X(80).                                       00270001
-       PROCEDURE DIVISION USING WS-HLINE.                               00280001
-           DISPLAY WS-HLINE                                             00290001
-           DISPLAY WS-HLINE(1:1),                                       00300001
-           'OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME VER-2'       00310001
-           , WS-HLINE(1:1)                                              00320001
-           DISPLAY WS-HLINE(1:1),                                       00330001
-           'RULES: 1 QUESTION AND 4 ANSWERS, CHOOSE A,B,C OR D'         00340001
-           , WS-HLINE(1:1)                                              00350001
-           DISPLAY WS-HLINE(1:1),                                       00360001
-           'AUTHOR NAME: PRZEMYSLAW ADAM KUPISZ'                        00370001
-           , WS-HLINE(1:1)                                              00380001
-           DISPLAY WS-HLINE(1:1),                                       00390001
-           'COPYRIGHTS: GNU GPL2 2023'                                  00400001
-           , WS-HLINE(1:1)                                              00410001
-           DISPLAY WS-HLINE                                             00420001
-           DISPLAY 'PRESS Y TO START OR ANY OTHER KEY TO QUIT'          00430001
-           GOBACK.                                                      00440001
-        END PROGRAM ORQMOD01.                                           00450003
+       IDENTIFICATION DIVISION.                                         00010002
+       PROGRAM-ID. ORQMOD01.                                            00020002
+      ******************************************************************00030002
+      *    OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME               00040002
+      ******************************************************************00050002
+      *                                                                 00060002
+      *          COPYRIGHT:  GNU GPLV2 LICENSE 2023                     00070002
+      *          AUTHOR:     PRZEMYSLAW ADAM KUPISZ                     00080002
+      *                                                                 00090002
+      *    WARNING                                                      00100002
+      *          CODE WAS COMPILED AND RUN                              00110002
+      *          WRITTEN IN LEGACY VSCODE WITHOUT GNUCOBOL EXTENSION    00120002
+      ******************************************************************00130002
+      *                                                                 00140002
+      *    PROJECT CONTAINS:                                            00150002
+      *          JCL JOB           OPERQUIZ.JCL   JCL WITH PARAMS       00160002
+      *          MAIN PGM          OPERQUIZ.CBL   INIT                  00170002
+      *          SUB PGM MODULES   ORQMOD01.CBL   WELCOME TEXT FOR CONS 00180002
+      *                            ORQMOD02.CBL   QUIZ PART             00190002
+      *          COBYBOOKS         CPBQAC01       QUESTIONS AND ANSWERS 00200002
+      *                            CPBQAC02       VER2 OF Q&A           00210002
+      *                                                                 00220002
+      ******************************************************************00230002
+      *    MODIFICATION HISTORY                                         00240002
+      *    2023-XX-XX PAK  ORIGINAL VERSION                             00250002
+      *    2026-08-08 PAK  WELCOME SCREEN NOW SHOWS THE ACTUAL RUN      00260002
+      *                    CONTEXT (TODAY'S DATE, THE SELECTED TOPIC,   00270002
+      *                    AND THE NUMBER OF QUESTIONS) PASSED DOWN     00280002
+      *                    FROM ORQMOD02 INSTEAD OF STATIC TEXT ONLY    00290002
+      *    2026-08-09 PAK  PRESS-Y PROMPT LINE IS NOW SUPPRESSED FOR    00291002
+      *                    BATCH-SHEET/BATCH-CHECK RUNS - ORQMOD02      00292002
+      *                    PASSES DOWN WHETHER THIS IS AN INTERACTIVE   00293002
+      *                    CONSOLE RUN SO A PRINTED SYSOUT SHEET DOES   00294002
+      *                    NOT CARRY A BOGUS ACCEPT PROMPT              00295002
+      ******************************************************************00300002
+       DATA DIVISION.                                                   00310002
+       LINKAGE SECTION.                                                 00320002
+       01 WS-HLINE    PIC  X(80).                                       00330002
+       01 WS-RUN-DATE.                                                  00340002
+        05 WS-RD-Y                        PIC  9(4).                    00350002
+        05 WS-RD-M                        PIC  9(2).                    00360002
+        05 WS-RD-D                        PIC  9(2).                    00370002
+       01 WS-RUN-TOPIC                    PIC  X(8).                    00380002
+       01 WS-RUN-Q-AMOUNT                 PIC  9(3).                    00390002
+       01 WS-SHOW-PROMPT-SW               PIC  X(1).                    00391002
+          88 WS-SHOW-PROMPT                       VALUE 'Y'.            00392002
+       PROCEDURE DIVISION USING WS-HLINE, WS-RUN-DATE, WS-RUN-TOPIC,    00400002
+           WS-RUN-Q-AMOUNT, WS-SHOW-PROMPT-SW.                          00410002
+           DISPLAY WS-HLINE                                             00420002
+           DISPLAY WS-HLINE(1:1),                                       00430002
+           'OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME VER-2'       00440002
+           , WS-HLINE(1:1)                                              00450002
+           DISPLAY WS-HLINE(1:1),                                       00460002
+           'RULES: 1 QUESTION AND 4 ANSWERS, CHOOSE A,B,C OR D'         00470002
+           , WS-HLINE(1:1)                                              00480002
+           DISPLAY WS-HLINE(1:1),                                       00490002
+           'AUTHOR NAME: PRZEMYSLAW ADAM KUPISZ'                        00500002
+           , WS-HLINE(1:1)                                              00510002
+           DISPLAY WS-HLINE(1:1),                                       00520002
+           'COPYRIGHTS: GNU GPL2 2023'                                  00530002
+           , WS-HLINE(1:1)                                              00540002
+           DISPLAY WS-HLINE(1:1),                                       00550002
+           'DATE: ', WS-RD-Y, '/', WS-RD-M, '/', WS-RD-D,               00560002
+           '  TOPIC: ', WS-RUN-TOPIC,                                   00570002
+           '  QUESTIONS: ', WS-RUN-Q-AMOUNT                             00580002
+           , WS-HLINE(1:1)                                              00590002
+           DISPLAY WS-HLINE                                             00600002
+           IF WS-SHOW-PROMPT                                            00601002
+              DISPLAY 'PRESS Y TO START OR ANY OTHER KEY TO QUIT'       00602002
+           END-IF                                                       00603002
+           GOBACK.                                                      00620002
+        END PROGRAM ORQMOD01.                                           00630002
