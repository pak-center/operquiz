@@ -0,0 +1,24 @@
+      ******************************************************************00010001
+      *    CPBQAC04                                                     00020001
+      *    QUESTIONS AND ANSWERS - VSAM TOPIC                           00030001
+      *                                                                 00040001
+      *    COPIED INTO PROC-LOAD-QUESTIONS AS THE BUILT-IN FALLBACK FOR 00050001
+      *    THE VSAM TOPIC WHEN ITS QAVSAM DD IS NOT AVAILABLE. LOADS    00060001
+      *    THE QUESTION COUNT INTO WS-Q-AMOUNT (WHICH DRIVES THE        00070001
+      *    OCCURS DEPENDING ON WS-QA-TABLE) AND THE QUESTION/ANSWER/KEY 00080001
+      *    DATA ITSELF, SO GROWING THE BANK ONLY MEANS EDITING THIS     00090001
+      *    MEMBER.                                                      00100001
+      ******************************************************************00110001
+           MOVE 3 TO WS-Q-AMOUNT                                        00120001
+           MOVE 'WHICH VSAM ORG SUPPORTS ALTERNATE INDEXES?'            00130001
+              TO WS-Q(1)                                                00140001
+           MOVE 'A)ESDS B)KSDS C)RRDS D)LDS' TO WS-A(1)                 00150001
+           MOVE 'B' TO WS-C(1)                                          00160001
+           MOVE 'WHICH UTILITY LOADS/UNLOADS A VSAM CLUSTER?'           00170001
+              TO WS-Q(2)                                                00180001
+           MOVE 'A)IEBGENER B)IDCAMS C)IEFBR14 D)SORT' TO WS-A(2)       00190001
+           MOVE 'B' TO WS-C(2)                                          00200001
+           MOVE 'WHAT DOES A VSAM LRECL MISMATCH USUALLY CAUSE?'        00210001
+              TO WS-Q(3)                                                00220001
+           MOVE 'A)B37 ABEND B)AN OPEN/IO ERROR C)NOTHING' TO WS-A(3)   00230001
+           MOVE 'B' TO WS-C(3)                                          00240001
