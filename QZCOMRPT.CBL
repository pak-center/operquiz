@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.                                         00010002
+       PROGRAM-ID. QZCOMRPT.                                            00020002
+      ******************************************************************00030002
+      *    OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME               00040002
+      ******************************************************************00050002
+      *                                                                 00060002
+      *          COPYRIGHT:  GNU GPLV2 LICENSE 2023                     00070002
+      *          AUTHOR:     PRZEMYSLAW ADAM KUPISZ                     00080002
+      *                                                                 00090002
+      *    WARNING                                                      00100002
+      *          CODE WAS COMPILED AND RUN                              00110002
+      *          WRITTEN IN LEGACY VSCODE WITHOUT GNUCOBOL EXTENSION    00120002
+      ******************************************************************00130002
+      *                                                                 00140002
+      *    PURPOSE                                                      00150002
+      *          READS THE QUIZLOG AUDIT TRAIL WRITTEN BY OPERQUIZ AND  00160002
+      *          SUMMARIZES TRAINING STATUS ONE LINE PER OPERATOR - LAST00170002
+      *          ATTEMPT DATE, BEST SCORE, PASS/BORDERLINE/FAIL STATUS, 00180002
+      *          AND WHETHER THE OPERATOR IS OVERDUE FOR A REATTEMPT -  00190002
+      *          SO A SHIFT SUPERVISOR CAN PULL ONE REPORT BEFORE AN    00200002
+      *          AUDIT INSTEAD OF SCANNING RAW QUIZLOG RECORDS.         00210002
+      *                                                                 00220002
+      *    INFO                                                         00230002
+      *          OPTIONAL JCL PARM IS THE OVERDUE THRESHOLD IN DAYS -   00240002
+      *          E.G. PARM='45'. WITH NO PARM THE THRESHOLD DEFAULTS TO 00250002
+      *          30 DAYS.                                               00260002
+      *                                                                 00270002
+      ******************************************************************00280002
+      *                                                                 00290002
+      *    PROJECT CONTAINS:                                            00300002
+      *          JCL JOB           OPERQUIZ.JCL   JCL WITH PARMS        00310002
+      *          MAIN PGM          OPERQUIZ.CBL   INIT                  00320002
+      *          SUB PGM MODULES   ORQMOD01.CBL   WELCOME TEXT FOR CONS 00330002
+      *                            ORQMOD02.CBL   QUIZ PART             00340002
+      *          REPORT PGM        QZCOMRPT.CBL   TRAINING COMPLIANCE   00350002
+      *                                           REPORT OFF QUIZLOG    00360002
+      *          COBYBOOKS         CPBQAC01       QUESTIONS AND ANSWERS 00370002
+      *                            CPBQAC02       VER2 OF Q&A           00380002
+      *                                                                 00390002
+      ******************************************************************00400002
+      *    MODIFICATION HISTORY                                         00410002
+      *    2026-08-08 PAK  ORIGINAL VERSION                             00420002
+      ******************************************************************00430002
+       ENVIRONMENT DIVISION.                                            00440002
+       INPUT-OUTPUT SECTION.                                            00450002
+       FILE-CONTROL.                                                    00460002
+           SELECT QUIZLOG-FILE ASSIGN TO "QUIZLOG"                      00470002
+              ORGANIZATION IS SEQUENTIAL                                00480002
+              FILE STATUS IS WS-QLOG-STATUS.                            00490002
+      ******************************************************************00500002
+       DATA DIVISION.                                                   00510002
+       FILE SECTION.                                                    00520002
+       FD  QUIZLOG-FILE                                                 00530002
+           RECORDING MODE F                                             00540002
+           RECORD CONTAINS 71 CHARACTERS                                00550002
+           LABEL RECORDS ARE STANDARD.                                  00560002
+       01  QLOG-RECORD.                                                 00570002
+           05 QLOG-JOB-NAME      PIC   X(8).                            00580002
+           05 QLOG-START-DATE    PIC   9(8).                            00590002
+           05 QLOG-START-TIME    PIC   9(8).                            00600002
+           05 QLOG-STOP-DATE     PIC   9(8).                            00610002
+           05 QLOG-STOP-TIME     PIC   9(8).                            00620002
+           05 QLOG-SCORE         PIC   9(3).                            00630002
+           05 QLOG-Q-AMOUNT      PIC   9(3).                            00640002
+           05 QLOG-PCT           PIC   9(3)V99.                         00650002
+           05 QLOG-LETTERS       PIC   X(20).                           00660002
+      ******************************************************************00670002
+       WORKING-STORAGE SECTION.                                         00680002
+       01 WS-HLINE          PIC   X(80) VALUE ALL '*'.                  00690002
+       01 WS-QLOG-STATUS    PIC   XX    VALUE '00'.                     00700002
+          88 WS-QLOG-EOF            VALUE '10'.                         00710002
+       01 WS-OVERDUE-DAYS   PIC   9(3)  USAGE IS COMP VALUE 30.         00720002
+       01 WS-TODAY-DATE.                                                00730002
+        05 WS-TD-Y             PIC   9(4).                              00740002
+        05 WS-TD-M             PIC   9(2).                              00750002
+        05 WS-TD-D             PIC   9(2).                              00760002
+       01 WS-TODAY-NUM REDEFINES WS-TODAY-DATE PIC 9(8).                00770002
+       01 WS-DAYS-SINCE     PIC   S9(5) USAGE IS COMP.                  00780002
+       01 WS-OP-PCT-EDIT    PIC   ZZ9.99.                               00790002
+      * --------------------------------------------------------------- 00800002
+      *    ONE ENTRY PER DISTINCT OPERATOR SEEN IN QUIZLOG - BUILT UP   00810002
+      *    AS THE LOG IS READ SINCE ENTRIES FOR ONE OPERATOR ARE NOT    00820002
+      *    GUARANTEED TO BE TOGETHER (QUIZLOG IS APPEND-ONLY, WRITTEN   00830002
+      *    IN WHATEVER ORDER RUNS HAPPEN TO FINISH).                    00840002
+       01 WS-OPERATOR-TABLE.                                            00850002
+        05 WS-OP-ENTRY OCCURS 1 TO 999 TIMES                            00860002
+                        DEPENDING ON WS-OP-COUNT                        00870002
+                        INDEXED BY OPX.                                 00880002
+           10 WS-OP-ID          PIC   X(8).                             00890002
+           10 WS-OP-ATTEMPTS    PIC   9(5)     USAGE IS COMP.           00900002
+           10 WS-OP-LAST-DATE   PIC   9(8).                             00910002
+           10 WS-OP-BEST-SCORE  PIC   9(3).                             00920002
+           10 WS-OP-BEST-AMOUNT PIC   9(3).                             00930002
+           10 WS-OP-BEST-PCT    PIC   9(3)V99.                          00940002
+           10 WS-OP-STATUS      PIC   X(10).                            00950002
+           10 WS-OP-OVERDUE     PIC   X(3).                             00960002
+       01 WS-OP-COUNT       PIC   9(3)  USAGE IS COMP VALUE 0.          00970002
+       01 WS-OP-CUR-IDX     PIC   9(3)  USAGE IS COMP.                  00980002
+       01 WS-OPERATOR-FOUND-SW PIC X       VALUE 'N'.                   00990002
+          88 WS-OPERATOR-FOUND         VALUE 'Y'.                       01000002
+      ******************************************************************01010002
+       LINKAGE SECTION.                                                 01020002
+       01 PARM-BUFFER.                                                  01030002
+        05 PARM-LENGTH                  PIC   S9(4) COMP.               01040002
+        05 PARM-DATA                    PIC   X(256).                   01050002
+      ******************************************************************01060002
+       PROCEDURE DIVISION USING PARM-BUFFER.                            01070002
+           PERFORM PROC-INITIALIZE                                      01080002
+           OPEN INPUT QUIZLOG-FILE                                      01090002
+           IF WS-QLOG-STATUS = '00'                                     01100002
+              PERFORM PROC-READ-LOG                                     01110002
+              PERFORM PROC-PROCESS-RECORD                               01120002
+                 UNTIL WS-QLOG-EOF                                      01130002
+              CLOSE QUIZLOG-FILE                                        01140002
+           ELSE                                                         01150002
+              DISPLAY 'WARNING: QUIZLOG NOT AVAILABLE (STATUS=',        01160002
+                 WS-QLOG-STATUS, '), NOTHING TO REPORT'                 01170002
+           END-IF                                                       01180002
+           PERFORM PROC-PRINT-REPORT                                    01190002
+           GOBACK.                                                      01200002
+      ******************************************************************01210002
+      *    SETS TODAY'S DATE AND THE OVERDUE THRESHOLD - THE THRESHOLD  01220002
+      *    COMES FROM THE JCL PARM WHEN ONE IS SUPPLIED, OTHERWISE THE  01230002
+      *    30-DAY DEFAULT ESTABLISHED ABOVE IN WORKING-STORAGE STANDS.  01240002
+       PROC-INITIALIZE.                                                 01250002
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-NUM              01260002
+           IF PARM-LENGTH > 0                                           01270002
+              COMPUTE WS-OVERDUE-DAYS =                                 01280002
+                 FUNCTION NUMVAL(PARM-DATA(1:PARM-LENGTH))              01290002
+           END-IF                                                       01300002
+           EXIT.                                                        01310002
+      ******************************************************************01320002
+       PROC-READ-LOG.                                                   01330002
+           READ QUIZLOG-FILE                                            01340002
+              AT END SET WS-QLOG-EOF TO TRUE                            01350002
+           END-READ                                                     01360002
+           EXIT.                                                        01370002
+      ******************************************************************01380002
+      *    FOLDS ONE QUIZLOG RECORD INTO THE OPERATOR TABLE - A NEW     01390002
+      *    OPERATOR GETS A NEW ROW, A REPEAT OPERATOR HAS ITS LAST      01400002
+      *    ATTEMPT DATE AND BEST SCORE UPDATED IF THIS ATTEMPT BEATS    01410002
+      *    WHAT WAS RECORDED BEFORE.                                    01420002
+       PROC-PROCESS-RECORD.                                             01430002
+           PERFORM PROC-FIND-OPERATOR                                   01440002
+           IF WS-OPERATOR-FOUND                                         01450002
+              PERFORM PROC-UPDATE-OPERATOR                              01460002
+           ELSE                                                         01470002
+              PERFORM PROC-ADD-OPERATOR                                 01480002
+           END-IF                                                       01490002
+           PERFORM PROC-READ-LOG                                        01500002
+           EXIT.                                                        01510002
+      ******************************************************************01520002
+       PROC-FIND-OPERATOR.                                              01530002
+           MOVE 'N' TO WS-OPERATOR-FOUND-SW                             01540002
+           IF WS-OP-COUNT > 0                                           01550002
+              SET OPX TO 1                                              01560002
+              SEARCH WS-OP-ENTRY                                        01570002
+                 AT END CONTINUE                                        01580002
+                 WHEN WS-OP-ID(OPX) = QLOG-JOB-NAME                     01590002
+                    SET WS-OPERATOR-FOUND TO TRUE                       01600002
+              END-SEARCH                                                01610002
+           END-IF                                                       01620002
+           EXIT.                                                        01630002
+      ******************************************************************01640002
+       PROC-ADD-OPERATOR.                                               01650002
+           ADD 1 TO WS-OP-COUNT                                         01660002
+           MOVE QLOG-JOB-NAME    TO WS-OP-ID(WS-OP-COUNT)               01670002
+           MOVE 1                TO WS-OP-ATTEMPTS(WS-OP-COUNT)         01680002
+           MOVE QLOG-START-DATE  TO WS-OP-LAST-DATE(WS-OP-COUNT)        01690002
+           MOVE QLOG-SCORE       TO WS-OP-BEST-SCORE(WS-OP-COUNT)       01700002
+           MOVE QLOG-Q-AMOUNT    TO WS-OP-BEST-AMOUNT(WS-OP-COUNT)      01710002
+           MOVE QLOG-PCT         TO WS-OP-BEST-PCT(WS-OP-COUNT)         01720002
+           MOVE WS-OP-COUNT      TO WS-OP-CUR-IDX                       01730002
+           PERFORM PROC-SET-STATUS                                      01740002
+           EXIT.                                                        01750002
+      ******************************************************************01760002
+       PROC-UPDATE-OPERATOR.                                            01770002
+           ADD 1 TO WS-OP-ATTEMPTS(OPX)                                 01780002
+           IF QLOG-START-DATE > WS-OP-LAST-DATE(OPX)                    01790002
+              MOVE QLOG-START-DATE TO WS-OP-LAST-DATE(OPX)              01800002
+           END-IF                                                       01810002
+           IF QLOG-PCT > WS-OP-BEST-PCT(OPX)                            01820002
+              MOVE QLOG-SCORE      TO WS-OP-BEST-SCORE(OPX)             01830002
+              MOVE QLOG-Q-AMOUNT   TO WS-OP-BEST-AMOUNT(OPX)            01840002
+              MOVE QLOG-PCT        TO WS-OP-BEST-PCT(OPX)               01850002
+           END-IF                                                       01860002
+           MOVE OPX TO WS-OP-CUR-IDX                                    01870002
+           PERFORM PROC-SET-STATUS                                      01880002
+           EXIT.                                                        01890002
+      ******************************************************************01900002
+      *    SAME PASS/BORDERLINE/FAIL THRESHOLDS OPERQUIZ'S PROC-BATCH-C 01910002
+      *    USES FOR RETURN-CODE (>=80 PASS, 60-79 BORDERLINE, <60 FAIL).01920002
+       PROC-SET-STATUS.                                                 01930002
+           EVALUATE TRUE                                                01940002
+              WHEN WS-OP-BEST-PCT(WS-OP-CUR-IDX) >= 80                  01950002
+                 MOVE 'PASS'       TO WS-OP-STATUS(WS-OP-CUR-IDX)       01960002
+              WHEN WS-OP-BEST-PCT(WS-OP-CUR-IDX) >= 60                  01970002
+                 MOVE 'BORDERLINE' TO WS-OP-STATUS(WS-OP-CUR-IDX)       01980002
+              WHEN OTHER                                                01990002
+                 MOVE 'FAIL'       TO WS-OP-STATUS(WS-OP-CUR-IDX)       02000002
+           END-EVALUATE                                                 02010002
+           EXIT.                                                        02020002
+      ******************************************************************02030002
+       PROC-PRINT-REPORT.                                               02040002
+           DISPLAY WS-HLINE                                             02050002
+           DISPLAY 'OPERATOR TRAINING COMPLIANCE REPORT'                02060002
+           DISPLAY 'RUN DATE: ', WS-TD-Y, '/', WS-TD-M, '/', WS-TD-D,   02070002
+              '   OVERDUE THRESHOLD: ', WS-OVERDUE-DAYS, ' DAYS'        02080002
+           DISPLAY WS-HLINE                                             02090002
+           DISPLAY 'OPERATOR ATTEMPTS LAST-ATTEMPT BEST  PCT   STATUS', 02100002
+              '     OVERDUE'                                            02110002
+           DISPLAY WS-HLINE                                             02120002
+           IF WS-OP-COUNT = 0                                           02130002
+              DISPLAY 'NO QUIZ ATTEMPTS FOUND IN QUIZLOG'               02140002
+           ELSE                                                         02150002
+              PERFORM PROC-PRINT-OPERATOR-LINE                          02160002
+                 VARYING OPX FROM 1 BY 1                                02170002
+                 UNTIL OPX > WS-OP-COUNT                                02180002
+           END-IF                                                       02190002
+           DISPLAY WS-HLINE                                             02200002
+           EXIT.                                                        02210002
+      ******************************************************************02220002
+       PROC-PRINT-OPERATOR-LINE.                                        02230002
+           PERFORM PROC-CHECK-OVERDUE                                   02240002
+           MOVE WS-OP-BEST-PCT(OPX) TO WS-OP-PCT-EDIT                   02250002
+           DISPLAY WS-OP-ID(OPX), ' ', WS-OP-ATTEMPTS(OPX), '       ',  02260002
+              WS-OP-LAST-DATE(OPX), '   ',                              02270002
+              WS-OP-BEST-SCORE(OPX), '/', WS-OP-BEST-AMOUNT(OPX), ' ',  02280002
+              WS-OP-PCT-EDIT, '% ', WS-OP-STATUS(OPX), ' ',             02290002
+              WS-OP-OVERDUE(OPX)                                        02300002
+           EXIT.                                                        02310002
+      ******************************************************************02320002
+      *    FLAGS AN OPERATOR OVERDUE WHEN THEIR LAST ATTEMPT IS MORE    02330002
+      *    THAN WS-OVERDUE-DAYS BEFORE TODAY - FUNCTION INTEGER-OF-DATE 02340002
+      *    TURNS BOTH DATES INTO A DAY COUNT SO THE SUBTRACTION IS      02350002
+      *    SIMPLE REGARDLESS OF MONTH/YEAR BOUNDARIES.                  02360002
+       PROC-CHECK-OVERDUE.                                              02370002
+           COMPUTE WS-DAYS-SINCE =                                      02380002
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM)                    02390002
+              - FUNCTION INTEGER-OF-DATE(WS-OP-LAST-DATE(OPX))          02400002
+           IF WS-DAYS-SINCE > WS-OVERDUE-DAYS                           02410002
+              MOVE 'YES' TO WS-OP-OVERDUE(OPX)                          02420002
+           ELSE                                                         02430002
+              MOVE 'NO'  TO WS-OP-OVERDUE(OPX)                          02440002
+           END-IF                                                       02450002
+           EXIT.                                                        02460002
+       END PROGRAM QZCOMRPT.                                            02470002
