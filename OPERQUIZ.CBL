@@ -1,176 +1,311 @@
-       IDENTIFICATION DIVISION.                                         00010003
-       PROGRAM-ID. OPERQUIZ.                                            00020003
-      ******************************************************************00030003
-      *    OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME               00040003
-      ******************************************************************00050003
-      *                                                                 00060003
-      *          COPYRIGHT:  GNU GPLV2 LICENSE 2023                     00070003
-      *          AUTHOR:     PRZEMYSLAW ADAM KUPISZ                     00080003
-      *          VERSION:    2                                          00090003
-      *                                                                 00100003
-      *    WARNING                                                      00110003
-      *          CODE WAS COMPILED AND RUN                              00120003
-      *          WRITTEN IN LEGACY VSCODE WITHOUT GNUCOBOL EXTENSION    00140003
-      *                                                                 00150003
-      *    PURPOSE                                                      00160003
-      *          TRAINING AND COGNITIVE OBJECTIVES OF COBOL             00170003
-      *                                                                 00180003
-      *    INFO                                                         00190003
-      *          PGM TAKES PARMS FROM JCL TO SELECT OPERATION MODE      00200003
-      *          OPERATOR (C)ONSOLE OR (B)ATCH                          00210003
-      *          FOR BATCH WRITE JCL PARM TO COMMAND PGM FLOW           00220003
-      *          BATCH = PRINTS 5 QUESTIONS AND ABCD ANSWERS PROPOSAL   00230003
-      *          C,ABCDA = CHECKS CORRECT ANSWERS AND PRINTS SUMMARY    00240003
-      *          ('ABCDA' IS AN EXAMPLE LIKE 'BBBCC')                   00250003
-      *                                                                 00260003
-      *          VER-2 IMPL. START/STOP, ELAPSED TIME                   00270003
-      *                                                                 00280003
-      *    TODO                                                         00290003
-      *          VER-3 IMPL. PSEUDO-RANDOM ORDER OF QUESTIONS DISPL     00300003
-      *                                                                 00310003
-      ******************************************************************00320003
-      *                                                                 00330003
-      *    PROJECT CONTAINS:                                            00340003
-      *          JCL JOB           OPERQUIZ.JCL   JCL WITH PARMS        00350003
-      *          MAIN PGM          OPERQUIZ.CBL   INIT                  00360003
-      *          SUB PGM MODULES   ORQMOD01.CBL   WELCOME TEXT FOR CONS 00370003
-      *                            ORQMOD02.CBL   QUIZ PART             00380003
-      *          COBYBOOKS         CPBQAC01       QUESTIONS AND ANSWERS 00390003
-      *                            CPBQAC02       VER2 OF Q&A           00400003
-      *                                                                 00410003
-      ******************************************************************00420003
-       DATA DIVISION.                                                   00430003
-       WORKING-STORAGE SECTION.                                         00440003
-       01 WS-OPER-VIEW.                                                 00450003
-        05 WS-HLINE    PIC   X(80) VALUE ALL '*'.                       00460005
-      * --------------------------------------------------------------- 00470003
-       01 WS-DATES.             *> 1 AT START, 2 AT STOP                00480003
-        03 WS-DATE-DATA OCCURS 2 TIMES INDEXED BY INDX-T.               00490003
-        05 WS-DATE.                                                     00500010
-         10  WS-Y                           PIC    9(4).                00510010
-         10  WS-M                           PIC    9(2).                00520010
-         10  WS-D                           PIC    9(2).                00530010
-        05 WS-TIME.                                                     00540010
-         10  WS-H                           PIC    9(2).                00550010
-         10  WS-MN                          PIC    9(2).                00560010
-         10  WS-S                           PIC    9(2).                00570010
-         10  WS-MS                          PIC    9(2).                00580010
-        05 ws-sign                          pic   s9(1).                00590010
-        05 ws-diff-from-gmt                 pic   s9(4).                00600010
-      *01 ws-date-t1                        pic   9(8).                 00610011
-      *01 ws-date-t2                        pic   9(8).                 00620011
-      *01 ws-date-c                         pic   s9(9).                00630011
-      *01 ws-date-b                         pic   s9(9).                00640011
-      *01 ws-date-e                         pic   s9(9).                00650011
-      ******************************************************************00660003
-      * LOCAL-STORAGE SECTION.                                          00670003
-       LINKAGE SECTION.                                                 00680003
-       01 PARM-BUFFER.                                                  00690003
-           05 PARM-LENGTH                   PIC    S9(4) COMP.          00700003
-           05 PARM-DATA                     PIC    X(256).              00710003
-      ******************************************************************00720003
-       PROCEDURE DIVISION USING PARM-BUFFER.                            00730003
-           INITIALIZE WS-DATES                                          00740006
-           MOVE FUNCTION CURRENT-DATE TO WS-DATE-DATA(1)                00750003
-                                                                        00760003
-           IF PARM-LENGTH > 0                                           00770003
-              PERFORM PROC-READ-PARAM                                   00780003
-           ELSE                                                         00790003
-              DISPLAY 'WARNING: JCL PARM IS EMPTY'                      00800003
-              MOVE 1 TO RETURN-CODE                                     00810003
-           END-IF                                                       00820003
-                                                                        00830003
-           PERFORM PROC-ELAPSED-TIME.                                   00840003
-      D    DISPLAY 'DEBUG: RC=', RETURN-CODE                            00850003
-           STOP RUN.                                                    00860003
-      ******************************************************************00870003
-      *    PGM STOP                                                     00880003
-      ******************************************************************00890003
-       PROC-READ-PARAM.                                                 00900003
-           MOVE FUNCTION UPPER-CASE(PARM-DATA) TO PARM-DATA             00910003
-           EVALUATE PARM-DATA(1:1)                                      00920011
-              WHEN 'O'                                                  00930003
-                 PERFORM PROC-OPER                                      00940003
-                 *>MOVE 0 TO RETURN-CODE                                00950003
-              WHEN 'B'                                                  00960003
-                 PERFORM PROC-BATCH-Q                                   00970003
-              WHEN 'C'                                                  00980003
-                 PERFORM PROC-BATCH-C                                   00990003
-              WHEN OTHER                                                01000003
-                 DISPLAY 'WARNING: JCL PARM NAME IS INVALID'            01010003
-                 MOVE 1 TO RETURN-CODE                                  01020003
-           END-EVALUATE                                                 01030003
-           EXIT.                                                        01040003
-      ******************************************************************01050003
-       PROC-OPER.                                                       01060003
-           CALL 'ORQMOD01' USING WS-HLINE *> WELCOME MSG SCREEN         01070003
-           CALL 'ORQMOD02' USING WS-HLINE *> QUIZ CODE FOR CONSOLE      01080003
-           MOVE 0 TO RETURN-CODE                                        01090003
-           EXIT.                                                        01100003
-      ******************************************************************01110003
-       PROC-BATCH-Q.                                                    01120003
-           DISPLAY 'MSGINFO: FEATURE NOT IMPLEMENTED YET'               01130003
-      D    DISPLAY 'PRINT ALL QUESTIONS AND ABCD ANSWERS'               01140004
-           CALL 'ORQMOD01' USING WS-HLINE                               01150003
-           CALL 'ORQMOD02' USING WS-HLINE, PARM-BUFFER *>parm not used  01160003
-           MOVE 0 TO RETURN-CODE                                        01170003
-           EXIT.                                                        01180003
-      ******************************************************************01190003
-       PROC-BATCH-C.                                                    01200003
-       *> ARG CHECK FOR C,ABCDA                                         01210003
-      D    DISPLAY 'READ ANSWERS FROM PARM=(C,*) , WHERE * IS A-D',     01220003
-      D    'E.G. (C,ABCDA) FOR 5 QUESTIONS'                             01230003
-           CALL 'ORQMOD01' USING WS-HLINE                               01240003
-      D    DISPLAY 'DEBUG: PARM-BUFFER= ', PARM-BUFFER                  01250003
-           CALL 'ORQMOD02' USING WS-HLINE, PARM-BUFFER                  01260003
-           EXIT.                                                        01270003
-      ******************************************************************01280003
-       PROC-ELAPSED-TIME.                                               01290003
-           MOVE FUNCTION CURRENT-DATE TO WS-DATE-DATA(2)                01300003
-           SET INDX-T TO 1                                              01310003
-           PERFORM 2 TIMES                                              01320003
-           DISPLAY WS-HLINE                                             01330003
-           IF INDX-T IS EQUAL 1                                         01340003
-            DISPLAY '* PGM STARTED AT: '                                01350003
-            ELSE                                                        01360003
-            DISPLAY '* PGM ENDED AT:   '                                01370003
-           END-IF                                                       01380003
-                                                                        01390003
-           PERFORM PROC-TIME-DISPL                                      01400003
-           SET INDX-T UP BY 1                                           01410003
-           END-PERFORM                                                  01420003
-      *                                                                 01430011
-      *    DISPLAY WS-HLINE                                             01440011
-      *    DISPLAY '* PGM ELAPSED TIME: '                               01450011
-      *    SUBTRACT WS-DATE-DATA(2) FROM WS-DATE-DATA(1)                01460008
-      *    move ws-date(1) to ws-date-t1                                01470011
-      *    move ws-date(2) to ws-date-t2                                01480011
-      *    compute ws-date-e = function integer-of-date(ws-date-t1)     01490011
-      *    compute ws-date-b = function integer-of-date(ws-date-t2)     01500011
-      *    compute ws-date-c = ws-date-e - ws-date-b                    01510011
-      *    change from int date to yymmdd format fction below           01520009
-      *    compute ws-date-t1 = function day-of-integer(ws-date-c)      01530011
-      *    move ws-date-t1 to ws-date(1)                                01540011
-      *    date proceed, now time                                       01550010
-      *    compute ws-date(1) = ws-date(1) - ws-date(2)                 01560010
-      * quite not correct in all cases                                  01570011
-      * needed routine to change time to seconds since midnight         01580011
-      * or Assembler macro to count time:-)                             01590011
-      *    compute ws-h(1) = ws-h(1) - ws-h(2)                          01600011
-      *    compute ws-mn(1) = ws-mn(1) - ws-mn(2)                       01610011
-      *    compute ws-s(1) = ws-s(1) - ws-s(2)                          01620011
-      *    compute ws-ms(1) = ws-ms(1) - ws-ms(2)                       01630011
-      *                                                                 01640010
-           SET INDX-T TO 1                                              01650003
-           PERFORM PROC-TIME-DISPL                                      01660003
-           DISPLAY WS-HLINE                                             01670003
-           DISPLAY WS-HLINE                                             01680003
-           EXIT.                                                        01690003
-      ******************************************************************01700003
-       PROC-TIME-DISPL.                                                 01710003
-           DISPLAY 'DATE: ',                                            01720003
-           WS-Y(INDX-T), '/', WS-M(INDX-T), '/', WS-D(INDX-T), ' ',     01730011
-           'TIME: ', WS-H(INDX-T), ':', WS-MN(INDX-T),                  01740011
-           ':', WS-S(INDX-T), ':', WS-MS(INDX-T), 'MS'                  01750011
-           EXIT.                                                        01760003
-       END PROGRAM OPERQUIZ.                                            01770012
+       IDENTIFICATION DIVISION.                                         00010021
+       PROGRAM-ID. OPERQUIZ.                                            00020021
+      ******************************************************************00030021
+      *    OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME               00040021
+      ******************************************************************00050021
+      *                                                                 00060021
+      *          COPYRIGHT:  GNU GPLV2 LICENSE 2023                     00070021
+      *          AUTHOR:     PRZEMYSLAW ADAM KUPISZ                     00080021
+      *          VERSION:    3                                          00090021
+      *                                                                 00100021
+      *    WARNING                                                      00110021
+      *          CODE WAS COMPILED AND RUN                              00120021
+      *          WRITTEN IN LEGACY VSCODE WITHOUT GNUCOBOL EXTENSION    00130021
+      *                                                                 00140021
+      *    PURPOSE                                                      00150021
+      *          TRAINING AND COGNITIVE OBJECTIVES OF COBOL             00160021
+      *                                                                 00170021
+      *    INFO                                                         00180021
+      *          PGM TAKES PARMS FROM JCL TO SELECT OPERATION MODE      00190021
+      *          OPERATOR (C)ONSOLE OR (B)ATCH                          00200021
+      *          FOR BATCH WRITE JCL PARM TO COMMAND PGM FLOW           00210021
+      *          BATCH = PRINTS THE LOADED QUESTIONS (COUNT DRIVEN BY   00220021
+      *          THE TOPIC'S QAxxxx DD/COPYBOOK, NOT A FIXED 5) AND     00221021
+      *          ABCD ANSWERS PROPOSAL                                  00222021
+      *          C,ABCDA = CHECKS CORRECT ANSWERS AND PRINTS SUMMARY    00230021
+      *          ('ABCDA' IS AN EXAMPLE LIKE 'BBBCC')                   00240021
+      *                                                                 00250021
+      *          VER-2 IMPL. START/STOP, ELAPSED TIME                   00260021
+      *          VER-3 IMPL. PSEUDO-RANDOM ORDER OF QUESTIONS DISPL     00290021
+      *                                                                 00300021
+      ******************************************************************00310021
+      *                                                                 00320021
+      *    PROJECT CONTAINS:                                            00330021
+      *          JCL JOB           OPERQUIZ.JCL   JCL WITH PARMS        00340021
+      *          MAIN PGM          OPERQUIZ.CBL   INIT                  00350021
+      *          SUB PGM MODULES   ORQMOD01.CBL   WELCOME TEXT FOR CONS 00360021
+      *                            ORQMOD02.CBL   QUIZ PART             00370021
+      *          COBYBOOKS         CPBQAC01       QUESTIONS AND ANSWERS 00380021
+      *                            CPBQAC02       VER2 OF Q&A           00390021
+      *                                                                 00400021
+      ******************************************************************00410021
+      *    MODIFICATION HISTORY                                         00420021
+      *    2023-XX-XX PAK  ORIGINAL VERSION                             00430021
+      *    2026-08-08 PAK  ELAPSED TIME NOW COMPUTED AND DISPLAYED      00440021
+      *    2026-08-08 PAK  ADDED QUIZLOG AUDIT TRAIL - EVERY COMPLETED  00450021
+      *                    ATTEMPT (CONSOLE OR BATCH-CHECK) IS APPENDED 00460021
+      *                    TO QUIZLOG VIA PROC-WRITE-AUDIT. RESULTS     00470021
+      *                    NOW COME BACK FROM ORQMOD02 IN WS-QUIZ-RESULT00480021
+      *                    ALSO FIXED PROC-OPER NOT PASSING PARM-BUFFER 00490021
+      *                    TO ORQMOD02 (ORQMOD02 EXPECTS IT ON EVERY    00500021
+      *                    CALL SINCE IT EVALUATES PARM-DATA UP FRONT)  00510021
+      *    2026-08-08 PAK  PROC-BATCH-C NOW SETS RETURN-CODE FROM THE   00520021
+      *                    SCORE (0=PASS/4=BORDERLINE/8=FAIL) INSTEAD   00530021
+      *                    OF LEAVING IT UNSET AFTER THE CALL           00540021
+      *    2026-08-08 PAK  ORQMOD01 NOW CALLED FROM INSIDE ORQMOD02     00550021
+      *                    (AFTER THE TOPIC/QUESTION BANK ARE LOADED)   00560021
+      *                    INSTEAD OF FROM HERE, SO THE WELCOME SCREEN  00570021
+      *                    CAN SHOW THE ACTUAL TOPIC AND QUESTION COUNT.00580021
+      *                    TODAY'S DATE IS NOW PASSED DOWN TO ORQMOD02  00590021
+      *                    ALONG WITH IT                                00600021
+      *    2026-08-08 PAK  PROC-WRITE-AUDIT NOW PREFERS THE OPERATOR ID 00610021
+      *                    CARRIED IN THE PARM (WS-QR-OPERATOR-ID, SET  00620021
+      *                    BY ORQMOD02) OVER THE COMMAND-LINE OPERATOR  00630021
+      *                    ID WHEN ONE WAS SUPPLIED, SO SHARED BATCH    00640021
+      *                    IDS DO NOT MASK WHO ACTUALLY TOOK THE QUIZ   00650021
+      *    2026-08-08 PAK  PROC-TIME-DISPL NOW SHOWS THE GMT OFFSET     00660021
+      *                    ALONGSIDE THE DATE/TIME LINE SO A SCORE      00670021
+      *                    LOGGED NEAR MIDNIGHT LOCAL IS NOT AMBIGUOUS  00680021
+      *                    ABOUT WHICH SHIFT IT BELONGS TO              00690021
+      ******************************************************************00700021
+       ENVIRONMENT DIVISION.                                            00710021
+       INPUT-OUTPUT SECTION.                                            00720021
+       FILE-CONTROL.                                                    00730021
+           SELECT QUIZLOG-FILE ASSIGN TO "QUIZLOG"                      00740021
+              ORGANIZATION IS SEQUENTIAL                                00750021
+              FILE STATUS IS WS-QLOG-STATUS.                            00760021
+      ******************************************************************00770021
+       DATA DIVISION.                                                   00780021
+       FILE SECTION.                                                    00790021
+       FD  QUIZLOG-FILE                                                 00800021
+           RECORDING MODE F                                             00810021
+           RECORD CONTAINS 71 CHARACTERS                                00820021
+           LABEL RECORDS ARE STANDARD.                                  00830021
+       01  QLOG-RECORD.                                                 00840021
+           05 QLOG-JOB-NAME      PIC   X(8).                            00850021
+           05 QLOG-START-DATE    PIC   9(8).                            00860021
+           05 QLOG-START-TIME    PIC   9(8).                            00870021
+           05 QLOG-STOP-DATE     PIC   9(8).                            00880021
+           05 QLOG-STOP-TIME     PIC   9(8).                            00890021
+           05 QLOG-SCORE         PIC   9(3).                            00900021
+           05 QLOG-Q-AMOUNT      PIC   9(3).                            00910021
+           05 QLOG-PCT           PIC   9(3)V99.                         00920021
+           05 QLOG-LETTERS       PIC   X(20).                           00930021
+      ******************************************************************00940021
+       WORKING-STORAGE SECTION.                                         00950021
+       01 WS-OPER-VIEW.                                                 00960021
+        05 WS-HLINE    PIC   X(80) VALUE ALL '*'.                       00970021
+        05 WS-OPERATOR-ID PIC X(8) VALUE SPACES.                        00980021
+       01 WS-QLOG-STATUS PIC XX VALUE '00'.                             00990021
+      * --------------------------------------------------------------- 01000021
+       01 WS-DATES.             *> 1 AT START, 2 AT STOP                01010021
+        03 WS-DATE-DATA OCCURS 2 TIMES INDEXED BY INDX-T.               01020021
+        05 WS-DATE.                                                     01030021
+         10  WS-Y                           PIC    9(4).                01040021
+         10  WS-M                           PIC    9(2).                01050021
+         10  WS-D                           PIC    9(2).                01060021
+        05 WS-DATE-NUM REDEFINES WS-DATE    PIC    9(8).                01070021
+        05 WS-TIME.                                                     01080021
+         10  WS-H                           PIC    9(2).                01090021
+         10  WS-MN                          PIC    9(2).                01100021
+         10  WS-S                           PIC    9(2).                01110021
+         10  WS-MS                          PIC    9(2).                01120021
+        05 WS-TIME-NUM REDEFINES WS-TIME    PIC    9(8).                01130021
+        05 ws-sign                          pic   s9(1).                01140021
+        05 WS-GMT-SIGN REDEFINES ws-sign    PIC    X(1).                01150021
+        05 ws-diff-from-gmt                 pic   s9(4).                01160021
+        05 WS-GMT-DIFF REDEFINES ws-diff-from-gmt                       01170021
+                                             PIC    9(4).               01180021
+      * --------------------------------------------------------------- 01190021
+      *    ELAPSED TIME WORK AREAS                                      01200021
+       01 WS-ELAPSED-WORK.                                              01210021
+        05 WS-EL-SECS-1     PIC    S9(13)  COMP.                        01220021
+        05 WS-EL-SECS-2     PIC    S9(13)  COMP.                        01230021
+        05 WS-EL-SECS       PIC    S9(13)  COMP.                        01240021
+        05 WS-EL-MS-RAW      PIC   S9(4)   COMP.                        01250021
+        05 WS-EL-MS         PIC    9(2).                                01260021
+        05 WS-EL-H          PIC    9(2).                                01270021
+        05 WS-EL-MN         PIC    9(2).                                01280021
+        05 WS-EL-S          PIC    9(2).                                01290021
+      * --------------------------------------------------------------- 01300021
+      *    RESULT BLOCK PASSED TO/FROM ORQMOD02 - ORQMOD02 FILLS THIS   01310021
+      *    IN WHEN A QUIZ IS ACTUALLY COMPLETED SO PROC-WRITE-AUDIT     01320021
+      *    HAS SOMETHING TO LOG. WS-QR-ATTEMPTED STAYS 'N' FOR RUNS     01330021
+      *    THAT NEVER REACH PROC-CHECK-ANSWERS (E.G. BATCH SHEET        01340021
+      *    PRINTING OR A CONSOLE USER WHO DECLINES TO START).           01350021
+       01 WS-QUIZ-RESULT.                                               01360021
+        05 WS-QR-ATTEMPTED   PIC   X        VALUE 'N'.                  01370021
+           88 WS-QR-WAS-ATTEMPTED           VALUE 'Y'.                  01380021
+        05 WS-QR-SCORE       PIC   9(3)     VALUE 0.                    01390021
+        05 WS-QR-Q-AMOUNT    PIC   9(3)     VALUE 0.                    01400021
+        05 WS-QR-PCT         PIC   9(3)V99  VALUE 0.                    01410021
+        05 WS-QR-LETTERS     PIC   X(20)    VALUE SPACES.               01420021
+        05 WS-QR-OPERATOR-ID PIC   X(8)     VALUE SPACES.               01430021
+      ******************************************************************01440021
+      * LOCAL-STORAGE SECTION.                                          01450021
+       LINKAGE SECTION.                                                 01460021
+       01 PARM-BUFFER.                                                  01470021
+           05 PARM-LENGTH                   PIC    S9(4) COMP.          01480021
+           05 PARM-DATA                     PIC    X(256).              01490021
+      ******************************************************************01500021
+       PROCEDURE DIVISION USING PARM-BUFFER.                            01510021
+           INITIALIZE WS-DATES                                          01520021
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-DATA(1)                01530021
+           ACCEPT WS-OPERATOR-ID FROM COMMAND-LINE                      01540021
+                                                                        01550021
+           IF PARM-LENGTH > 0                                           01560021
+              PERFORM PROC-READ-PARAM                                   01570021
+           ELSE                                                         01580021
+              DISPLAY 'WARNING: JCL PARM IS EMPTY'                      01590021
+              MOVE 1 TO RETURN-CODE                                     01600021
+           END-IF                                                       01610021
+                                                                        01620021
+           PERFORM PROC-ELAPSED-TIME.                                   01630021
+           PERFORM PROC-WRITE-AUDIT.                                    01640021
+      D    DISPLAY 'DEBUG: RC=', RETURN-CODE                            01650021
+           STOP RUN.                                                    01660021
+      ******************************************************************01670021
+      *    PGM STOP                                                     01680021
+      ******************************************************************01690021
+       PROC-READ-PARAM.                                                 01700021
+           MOVE FUNCTION UPPER-CASE(PARM-DATA) TO PARM-DATA             01710021
+           EVALUATE PARM-DATA(1:1)                                      01720021
+              WHEN 'O'                                                  01730021
+                 PERFORM PROC-OPER                                      01740021
+                 *>MOVE 0 TO RETURN-CODE                                01750021
+              WHEN 'B'                                                  01760021
+                 PERFORM PROC-BATCH-Q                                   01770021
+              WHEN 'C'                                                  01780021
+                 PERFORM PROC-BATCH-C                                   01790021
+              WHEN OTHER                                                01800021
+                 DISPLAY 'WARNING: JCL PARM NAME IS INVALID'            01810021
+                 MOVE 1 TO RETURN-CODE                                  01820021
+           END-EVALUATE                                                 01830021
+           EXIT.                                                        01840021
+      ******************************************************************01850021
+       PROC-OPER.                                                       01860021
+           CALL 'ORQMOD02' USING WS-HLINE, PARM-BUFFER, WS-QUIZ-RESULT, 01870021
+              WS-DATE-NUM(1)                                            01880021
+           MOVE 0 TO RETURN-CODE                                        01890021
+           EXIT.                                                        01900021
+      ******************************************************************01910021
+       PROC-BATCH-Q.                                                    01920021
+      D    DISPLAY 'PRINT ALL QUESTIONS AND ABCD ANSWERS'               01930021
+           CALL 'ORQMOD02' USING WS-HLINE, PARM-BUFFER, WS-QUIZ-RESULT, 01940021
+              WS-DATE-NUM(1)                                            01950021
+           MOVE 0 TO RETURN-CODE                                        01960021
+           EXIT.                                                        01970021
+      ******************************************************************01980021
+       PROC-BATCH-C.                                                    01990021
+       *> ARG CHECK FOR C,ABCDA                                         02000021
+      D    DISPLAY 'READ ANSWERS FROM PARM=(C,*) , WHERE * IS A-D',     02010021
+      D    'E.G. (C,ABCDA) FOR 5 QUESTIONS'                             02020021
+      D    DISPLAY 'DEBUG: PARM-BUFFER= ', PARM-BUFFER                  02030021
+           CALL 'ORQMOD02' USING WS-HLINE, PARM-BUFFER, WS-QUIZ-RESULT, 02040021
+              WS-DATE-NUM(1)                                            02050021
+           IF WS-QR-WAS-ATTEMPTED                                       02060021
+              EVALUATE TRUE                                             02070021
+                 WHEN WS-QR-PCT >= 80                                   02080021
+                    MOVE 0 TO RETURN-CODE                               02090021
+                 WHEN WS-QR-PCT >= 60                                   02100021
+                    MOVE 4 TO RETURN-CODE                               02110021
+                 WHEN OTHER                                             02120021
+                    MOVE 8 TO RETURN-CODE                               02130021
+              END-EVALUATE                                              02140021
+           ELSE                                                         02150021
+              MOVE 16 TO RETURN-CODE                                    02160021
+           END-IF                                                       02170021
+           EXIT.                                                        02180021
+      ******************************************************************02190021
+       PROC-ELAPSED-TIME.                                               02200021
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-DATA(2)                02210021
+           SET INDX-T TO 1                                              02220021
+           PERFORM 2 TIMES                                              02230021
+           DISPLAY WS-HLINE                                             02240021
+           IF INDX-T IS EQUAL 1                                         02250021
+            DISPLAY '* PGM STARTED AT: '                                02260021
+            ELSE                                                        02270021
+            DISPLAY '* PGM ENDED AT:   '                                02280021
+           END-IF                                                       02290021
+                                                                        02300021
+           PERFORM PROC-TIME-DISPL                                      02310021
+           SET INDX-T UP BY 1                                           02320021
+           END-PERFORM                                                  02330021
+      *                                                                 02340021
+      *    ELAPSED TIME = STOP TIMESTAMP MINUS START TIMESTAMP,         02350021
+      *    WORKED OUT IN WHOLE SECONDS SINCE MIDNIGHT OF EACH DATE      02360021
+      *    VIA FUNCTION INTEGER-OF-DATE SO A RUN THAT CROSSES           02370021
+      *    MIDNIGHT IS STILL CORRECT, THEN THE HUNDREDTHS ARE           02380021
+      *    BORROWED SEPARATELY.                                         02390021
+           COMPUTE WS-EL-SECS-1 =                                       02400021
+              FUNCTION INTEGER-OF-DATE(WS-DATE-NUM(1)) * 86400          02410021
+              + WS-H(1) * 3600 + WS-MN(1) * 60 + WS-S(1)                02420021
+           COMPUTE WS-EL-SECS-2 =                                       02430021
+              FUNCTION INTEGER-OF-DATE(WS-DATE-NUM(2)) * 86400          02440021
+              + WS-H(2) * 3600 + WS-MN(2) * 60 + WS-S(2)                02450021
+           COMPUTE WS-EL-SECS = WS-EL-SECS-2 - WS-EL-SECS-1             02460021
+           COMPUTE WS-EL-MS-RAW = WS-MS(2) - WS-MS(1)                   02470021
+           IF WS-EL-MS-RAW < 0                                          02480021
+              COMPUTE WS-EL-MS-RAW = WS-EL-MS-RAW + 100                 02490021
+              SUBTRACT 1 FROM WS-EL-SECS                                02500021
+           END-IF                                                       02510021
+           MOVE WS-EL-MS-RAW TO WS-EL-MS                                02520021
+           DIVIDE WS-EL-SECS BY 3600                                    02530021
+              GIVING WS-EL-H REMAINDER WS-EL-SECS                       02540021
+           DIVIDE WS-EL-SECS BY 60                                      02550021
+              GIVING WS-EL-MN REMAINDER WS-EL-S                         02560021
+           DISPLAY WS-HLINE                                             02570021
+           DISPLAY '* PGM RAN FOR: ', WS-EL-H, ':', WS-EL-MN, ':',      02580021
+              WS-EL-S, '.', WS-EL-MS                                    02590021
+           DISPLAY WS-HLINE                                             02600021
+           EXIT.                                                        02610021
+      ******************************************************************02620021
+       PROC-TIME-DISPL.                                                 02630021
+           DISPLAY 'DATE: ',                                            02640021
+           WS-Y(INDX-T), '/', WS-M(INDX-T), '/', WS-D(INDX-T), ' ',     02650021
+           'TIME: ', WS-H(INDX-T), ':', WS-MN(INDX-T),                  02660021
+           ':', WS-S(INDX-T), ':', WS-MS(INDX-T), 'MS',                 02670021
+           ' (GMT', WS-GMT-SIGN(INDX-T), WS-GMT-DIFF(INDX-T)(1:2), ')'  02680021
+           EXIT.                                                        02690021
+      ******************************************************************02700021
+      *    APPENDS ONE AUDIT RECORD TO QUIZLOG FOR EVERY QUIZ ACTUALLY  02710021
+      *    COMPLETED (CONSOLE OR BATCH-CHECK). SKIPPED WHEN NO          02720021
+      *    QUESTIONS WERE EVER ANSWERED (BATCH SHEET PRINTING, OR A     02730021
+      *    CONSOLE USER WHO DECLINED TO START). WHEN THE PARM CARRIED   02740021
+      *    AN EXPLICIT OPERATOR ID (SEE PROC-PARSE-TOPIC IN ORQMOD02)   02750021
+      *    THAT ID IS USED FOR ATTRIBUTION INSTEAD OF WHATEVER          02760021
+      *    WS-OPERATOR-ID WAS PICKED UP FROM THE COMMAND LINE, SINCE    02770021
+      *    BATCH-CHECK RUNS OFTEN SHARE ONE BATCH USER ID.              02780021
+       PROC-WRITE-AUDIT.                                                02790021
+           IF WS-QR-WAS-ATTEMPTED                                       02800021
+              IF WS-QR-OPERATOR-ID NOT = SPACES                         02810021
+                 MOVE WS-QR-OPERATOR-ID TO QLOG-JOB-NAME                02820021
+              ELSE                                                      02830021
+                 MOVE WS-OPERATOR-ID    TO QLOG-JOB-NAME                02840021
+              END-IF                                                    02850021
+              MOVE WS-DATE-NUM(1)  TO QLOG-START-DATE                   02860021
+              MOVE WS-TIME-NUM(1)  TO QLOG-START-TIME                   02870021
+              MOVE WS-DATE-NUM(2)  TO QLOG-STOP-DATE                    02880021
+              MOVE WS-TIME-NUM(2)  TO QLOG-STOP-TIME                    02890021
+              MOVE WS-QR-SCORE     TO QLOG-SCORE                        02900021
+              MOVE WS-QR-Q-AMOUNT  TO QLOG-Q-AMOUNT                     02910021
+              MOVE WS-QR-PCT       TO QLOG-PCT                          02920021
+              MOVE WS-QR-LETTERS   TO QLOG-LETTERS                      02930021
+              OPEN EXTEND QUIZLOG-FILE                                  02940021
+              IF WS-QLOG-STATUS = '35'                                  02950021
+                 OPEN OUTPUT QUIZLOG-FILE                               02960021
+              END-IF                                                    02970021
+              IF WS-QLOG-STATUS = '00'                                  02971021
+                 WRITE QLOG-RECORD                                      02980021
+                 IF WS-QLOG-STATUS NOT = '00'                           02981021
+                    DISPLAY 'WARNING: QUIZLOG WRITE FAILED, STATUS=',   02982021
+                       WS-QLOG-STATUS                                   02983021
+                 END-IF                                                 02984021
+                 CLOSE QUIZLOG-FILE                                     02990021
+              ELSE                                                      02991021
+                 DISPLAY 'WARNING: QUIZLOG NOT AVAILABLE, STATUS=',     02992021
+                    WS-QLOG-STATUS                                      02993021
+              END-IF                                                    02994021
+           END-IF                                                       03000021
+           EXIT.                                                        03010021
+       END PROGRAM OPERQUIZ.                                            03020021
