@@ -0,0 +1,25 @@
+      ******************************************************************00010001
+      *    CPBQAC05                                                     00020001
+      *    QUESTIONS AND ANSWERS - CICS TOPIC                           00030001
+      *                                                                 00040001
+      *    COPIED INTO PROC-LOAD-QUESTIONS AS THE BUILT-IN FALLBACK FOR 00050001
+      *    THE CICS TOPIC WHEN ITS QACICS DD IS NOT AVAILABLE. LOADS    00060001
+      *    THE QUESTION COUNT INTO WS-Q-AMOUNT (WHICH DRIVES THE        00070001
+      *    OCCURS DEPENDING ON WS-QA-TABLE) AND THE QUESTION/ANSWER/KEY 00080001
+      *    DATA ITSELF, SO GROWING THE BANK ONLY MEANS EDITING THIS     00090001
+      *    MEMBER.                                                      00100001
+      ******************************************************************00110001
+           MOVE 3 TO WS-Q-AMOUNT                                        00120001
+           MOVE 'WHICH COMMAND ENDS A PSEUDO-CONVERSATIONAL TASK?'      00130001
+              TO WS-Q(1)                                                00140001
+           MOVE 'A)RETURN B)EXEC CICS END C)ABEND D)STOP' TO WS-A(1)    00150001
+           MOVE 'A' TO WS-C(1)                                          00160001
+           MOVE 'WHAT DOES A CICS ASRA ABEND USUALLY INDICATE?'         00170001
+              TO WS-Q(2)                                                00180001
+           MOVE 'A)STORAGE VIOL B)PROGRAM CHECK C)TIMEOUT'              00190001
+              TO WS-A(2)                                                00200001
+           MOVE 'B' TO WS-C(2)                                          00210001
+           MOVE 'WHICH CICS TABLE DEFINES A TRANSACTION ID?'            00220001
+              TO WS-Q(3)                                                00230001
+           MOVE 'A)FCT B)PCT C)PPT D)DCT' TO WS-A(3)                    00240001
+           MOVE 'B' TO WS-C(3)                                          00250001
