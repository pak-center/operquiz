@@ -1,127 +1,689 @@
-       IDENTIFICATION DIVISION.                                         00010001
-       PROGRAM-ID. ORQMOD02.                                            00020001
-      ******************************************************************00030001
-      *    OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME               00040001
-      ******************************************************************00050001
-      *                                                                 00060001
-      *          COPYRIGHT:  GNU GPLV2 LICENSE 2023                     00070001
-      *          AUTHOR:     PRZEMYSLAW ADAM KUPISZ                     00080001
-      *                                                                 00090001
-      *    WARNING                                                      00100001
-      *          CODE WAS COMPILED AND RUN                              00110001
-      *          WRITTEN IN LEGACY VSCODE WITHOUT GNUCOBOL EXTENSION    00130001
-      ******************************************************************00140001
-      *                                                                 00150001
-      *    PROJECT CONTAINS:                                            00160001
-      *          JCL JOB           OPERQUIZ.JCL   JCL WITH PARAMS       00170001
-      *          MAIN PGM          OPERQUIZ.CBL   INIT                  00180001
-      *          SUB PGM MODULES   ORQMOD01.CBL   WELCOME TEXT FOR CONS 00190001
-      *                            ORQMOD02.CBL   QUIZ PART             00200001
-      *          COBYBOOKS         CPBQAC01       QUESTIONS AND ANSWERS 00210001
-      *                            CPBQAC02       VER2 OF Q&A           00220001
-      *                                                                 00230001
-      ******************************************************************00240001
-       DATA DIVISION.                                                   00250001
-       WORKING-STORAGE SECTION.                                         00260001
-       01 WS-QA-TABLE.                                                  00270001
-        04 WS-RECORD02 OCCURS 5 TIMES INDEXED BY I.                     00280001
-         05 WS-Q           PIC   X(50).                                 00290001
-         05 WS-A           PIC   X(40).                                 00300001
-         05 WS-C           PIC   A.                                     00310001
-       01 INR              PIC   9  USAGE IS COMP.                      00311003
-      ******************************************************************00320001
-       LOCAL-STORAGE SECTION.                                           00330001
-       01 LS-ALL.                                                       00340001
-         05 LS-INPUT       PIC   X        VALUE 'Q'.                    00350001
-         05 LS-RES1        PIC   9(3)     VALUE 0.                      00360001
-         05 LS-RES2        COMP-2         VALUE 0.                      00370001
-         05 LS-Q-AMOUNT    PIC   999      VALUE 5.                      00380001
-       01 LS-QAC-BOOK.                                                  00390001
-           COPY CPBQAC02. *> PREV V1 CPBQAC01                           00400001
-      ******************************************************************00410001
-       LINKAGE SECTION.                                                 00420001
-       01 WS-HLINE                       PIC   X(80).                   00430001
-       01 PARM-BUFFER.                                                  00440001
-        05 PARM-LENGTH                   PIC   S9(4) COMP.              00450001
-        05 PARM-DATA                     PIC   X(256).                  00460001
-      ******************************************************************00470001
-       PROCEDURE DIVISION USING WS-HLINE, PARM-BUFFER.                  00480001
-      * --------------------------------------------------------------- 00490001
-      *    PART TO ACTIVATE BATCH MODE & TO REUSE CODE                  00500001
-      ******************************************************************00510001
-           IF (PARM-DATA(1:2) = 'C,')                                   00520001
-           AND (PARM-LENGTH - 2 = LS-Q-AMOUNT)                          00530001
-           THEN                                                         00540001
-           PERFORM PROC-CHECK-ANSWERS                                   00550001
-           ELSE                                                         00560001
-            DISPLAY 'ERROR: WRONG COUNT OF LETTERS A-D AS ANSWERS'      00570001
-            DISPLAY 'ERROR: PGM NEEDS IN JCL ', LS-Q-AMOUNT, ' LETTERS',00580002
-            ' AFTER , SIGN'                                             00590001
-      D     DISPLAY 'DEBUG: IN JCL PARM-LENGTH:  ', PARM-LENGTH         00600001
-      D     DISPLAY 'DEBUG: NUMBER OF QUESTIONS: ', LS-Q-AMOUNT         00610001
-      *IMPL. RC IN RETURN                                               00620001
-           GOBACK                                                       00630001
-      * --------------------------------------------------------------- 00640001
-           END-IF                                                       00650001
-           *>                                                           00660001
-           ACCEPT LS-INPUT                                              00670001
-      D    DISPLAY 'DEBUG: LS-INPUT=', LS-INPUT                         00680001
-           MOVE FUNCTION UPPER-CASE(LS-INPUT) TO LS-INPUT               00690001
-           IF LS-INPUT = 'Y' THEN                                       00700001
-            PERFORM PROC-CHECK-ANSWERS                                  00710001
-           END-IF.                                                      00720001
-           DISPLAY WS-HLINE                                             00730001
-           DISPLAY 'BYE, BYE :)'                                        00740001
-           GOBACK.                                                      00750001
-      ******************************************************************00760001
-       PROC-CHECK-ANSWERS.                                              00770001
-           SET I TO 1                                                   00780001
-           MOVE 1 TO INR                                                00781003
-           MOVE LS-QAC-BOOK TO WS-RECORD02(I)                           00790003
-      *    WS-QA-TABLE *>NEEDS CHECK AFTER COMPILE                      00800001
-      *    LOOP FOR 5 QUESTIONS IN LS-Q-AMOUNT VARIABLE                 00810001
-           PERFORM VARYING I                                            00820001
-            FROM 1 BY 1                                                 00830001
-            UNTIL I > LS-Q-AMOUNT *> 5 = NR OF QUESTIONS                00840001
-            IF PARM-DATA(1:2) = 'C,' THEN                               00850001
-            PERFORM PROC-RESPONSE-BATCH                                 00860001
-            ELSE                                                        00870001
-      D      DISPLAY 'DEBUG: CONSOLE ROAD.'                             00880001
-             PERFORM PROC-ASK                                           00890003
-             PERFORM PROC-RESPONSE                                      00900001
-            END-IF                                                      00910001
-            COMPUTE INR = INR + 1                                       00911003
-           END-PERFORM                                                  00920001
-           PERFORM PROC-SHOW-RESULT                                     00930001
-           EXIT.                                                        00940001
-      ******************************************************************00950001
-       PROC-SHOW-RESULT.                                                00960001
-           COMPUTE LS-RES2 = (LS-RES1 / LS-Q-AMOUNT) * 100              00970001
-           DISPLAY '*** YOUR SCORE IS ',                                00980003
-            LS-RES1, ' ANSWERS CORRECT FROM ', LS-Q-AMOUNT ' TOTAL.'    00990003
-           DISPLAY '*** ITS ', LS-RES2, '%'                             01000001
-           EXIT.                                                        01010001
-      ******************************************************************01020001
-       PROC-ASK.                                                        01030001
-           DISPLAY WS-HLINE                                             01040001
-           DISPLAY WS-HLINE(1:2),                                       01050001
-           ' QUESTION-', INR, ': ', WS-Q(I)                             01060003
-           DISPLAY ' ', WS-A(I)                                         01070002
-           DISPLAY 'CHOOSE THE CORRECT ANSWER'                          01080001
-           EXIT.                                                        01090001
-      ******************************************************************01100001
-       PROC-RESPONSE.                                                   01110001
-           ACCEPT LS-INPUT                                              01120001
-      D    DISPLAY 'DEBUG: LS-INPUT=', LS-INPUT                         01130001
-           MOVE FUNCTION UPPER-CASE(LS-INPUT) TO LS-INPUT               01140001
-           IF LS-INPUT = WS-C(I) THEN                                   01150001
-              COMPUTE LS-RES1 = LS-RES1 + 1                             01160001
-           END-IF.                                                      01170001
-           EXIT.                                                        01180001
-      ******************************************************************01190001
-       PROC-RESPONSE-BATCH.                                             01200001
-           IF PARM-DATA(2 + INR:1) = WS-C(I) THEN                       01210003
-              COMPUTE LS-RES1 = LS-RES1 + 1                             01220001
-           END-IF.                                                      01230001
-           EXIT.                                                        01240001
-       END PROGRAM ORQMOD02.                                            01250003
+       IDENTIFICATION DIVISION.                                         00010027
+       PROGRAM-ID. ORQMOD02.                                            00020027
+      ******************************************************************00030027
+      *    OPERATOR CONSOLE & SCREEN QUIZ ABOUT MAINFRAME               00040027
+      ******************************************************************00050027
+      *                                                                 00060027
+      *          COPYRIGHT:  GNU GPLV2 LICENSE 2023                     00070027
+      *          AUTHOR:     PRZEMYSLAW ADAM KUPISZ                     00080027
+      *                                                                 00090027
+      *    WARNING                                                      00100027
+      *          CODE WAS COMPILED AND RUN                              00110027
+      *          WRITTEN IN LEGACY VSCODE WITHOUT GNUCOBOL EXTENSION    00120027
+      ******************************************************************00130027
+      *                                                                 00140027
+      *    PROJECT CONTAINS:                                            00150027
+      *          JCL JOB           OPERQUIZ.JCL   JCL WITH PARAMS       00160027
+      *          MAIN PGM          OPERQUIZ.CBL   INIT                  00170027
+      *          SUB PGM MODULES   ORQMOD01.CBL   WELCOME TEXT FOR CONS 00180027
+      *                            ORQMOD02.CBL   QUIZ PART             00190027
+      *          COBYBOOKS         CPBQAC01       QUESTIONS AND ANSWERS 00200027
+      *                            CPBQAC02       VER2 OF Q&A           00210027
+      *                                                                 00220027
+      ******************************************************************00230027
+      *    MODIFICATION HISTORY                                         00240027
+      *    2023-XX-XX PAK  ORIGINAL VERSION                             00250027
+      *    2026-08-08 PAK  PROC-BATCH-Q NOW PRINTS A REAL ANSWER SHEET, 00260027
+      *                    FIXED MOVE OF LS-QAC-BOOK INTO WS-QA-TABLE   00270027
+      *                    (WAS ONLY LOADING WS-RECORD02(1))            00280027
+      *    2026-08-08 PAK  QUESTIONS NOW SHUFFLE INTO A PSEUDO-RANDOM   00290027
+      *                    ORDER EACH RUN (VER-3 TODO)                  00300027
+      *    2026-08-08 PAK  WS-Q-AMOUNT NOW DRIVES AN OCCURS DEPENDING   00310027
+      *                    ON TABLE - QUESTION COUNT NO LONGER          00320027
+      *                    HARDCODED IN THREE PLACES, CPBQAC02 SETS     00330027
+      *                    IT WHEN IT LOADS THE QUESTION DATA           00340027
+      *    2026-08-08 PAK  QUESTION BANK NOW LOADS FROM THE QAFILE DD   00350027
+      *                    (SEE PROC-LOAD-QUESTIONS) SO CONTENT CAN BE  00360027
+      *                    MAINTAINED WITHOUT A RECOMPILE. CPBQAC02 IS  00370027
+      *                    KEPT AS THE BUILT-IN FALLBACK WHEN QAFILE    00380027
+      *                    IS NOT AVAILABLE                             00390027
+      *    2026-08-08 PAK  RETURNS THE SCORE AND SUBMITTED LETTERS TO   00400027
+      *                    OPERQUIZ IN WS-QUIZ-RESULT SO THE CALLER CAN 00410027
+      *                    WRITE ITS QUIZLOG AUDIT RECORD. WIDENED INR  00420027
+      *                    TO 2 DIGITS - IT WAS PIC 9 AND WOULD HAVE    00430027
+      *                    WRAPPED PAST QUESTION 9 NOW THAT WS-Q-AMOUNT 00440027
+      *                    CAN GO UP TO 20                              00450027
+      *    2026-08-08 PAK  BATCH-CHECK REPORT NOW PRINTS A PER-QUESTION 00460027
+      *                    BREAKDOWN (SUBMITTED LETTER, CORRECT LETTER, 00470027
+      *                    CORRECT/INCORRECT) AFTER THE SCORE LINE      00480027
+      *    2026-08-08 PAK  ADDED MULTI-TOPIC SUPPORT - PARM-DATA MAY    00490027
+      *                    NOW CARRY A TOPIC CODE (VSAM/JCL/CICS) AS A  00500027
+      *                    SECOND FIELD, E.G. 'O,VSAM' OR 'C,JCL,ABCDA',00510027
+      *                    WHICH SELECTS THE QAxxxx DD (QAF-FILE IS     00520027
+      *                    ASSIGNED DYNAMICALLY) AND ITS MATCHING       00530027
+      *                    CPBQACnn FALLBACK COPYBOOK. NO TOPIC CODE    00540027
+      *                    STILL MEANS THE ORIGINAL QAFILE/CPBQAC02     00550027
+      *                    OPERATOR-CONSOLE TOPIC                       00560027
+      *    2026-08-08 PAK  NOW CALLS ORQMOD01 ITSELF, RIGHT AFTER THE   00570027
+      *                    TOPIC AND QUESTION BANK ARE LOADED, PASSING  00580027
+      *                    ALONG THE RUN DATE, TOPIC AND QUESTION COUNT 00590027
+      *                    SO THE WELCOME SCREEN CAN SHOW REAL RUN      00600027
+      *                    CONTEXT INSTEAD OF STATIC TEXT               00610027
+      *    2026-08-08 PAK  CONSOLE PROC-RESPONSE NOW RE-PROMPTS ON AN   00620027
+      *                    INVALID ANSWER LETTER (VIA NEW PROC-GET-     00630027
+      *                    ANSWER) INSTEAD OF SILENTLY SCORING IT WRONG.00640027
+      *                    BATCH-CHECK RESPONSES ARE UNAFFECTED - THEY  00650027
+      *                    HAVE NO OPERATOR TO RE-PROMPT                00660027
+      *    2026-08-08 PAK  PROC-PARSE-TOPIC NOW ALSO RECOGNIZES AN      00670027
+      *                    OPERATOR ID IN THE SAME SECOND-FIELD SLOT AS 00680027
+      *                    THE TOPIC CODE, E.G. 'C,OPERID,ABCDA' - A    00690027
+      *                    SECOND FIELD THAT IS NOT ONE OF THE TOPIC    00700027
+      *                    KEYWORDS IS TAKEN AS AN OPERATOR ID INSTEAD  00710027
+      *                    AND HANDED BACK IN WS-QUIZ-RESULT FOR THE    00720027
+      *                    CALLER'S AUDIT RECORD                        00730027
+      *    2026-08-08 PAK  ADDED CHECKPOINT/RESTART FOR CONSOLE RUNS -  00731027
+      *                    A NEW QUIZRST DATASET (SEE RST-FILE) IS      00732027
+      *                    REWRITTEN AFTER EVERY CONSOLE ANSWER WITH    00733027
+      *                    THE NEXT QUESTION NUMBER, RUNNING SCORE AND  00734027
+      *                    SHUFFLED QUESTION ORDER, AND PROC-CHECK-     00735027
+      *                    RESTART RESUMES FROM IT AT START-UP WHEN     00736027
+      *                    ITS TOPIC/OPERATOR ID MATCH - SO A DROPPED   00737027
+      *                    TSO SESSION DOES NOT LOSE ANSWERS ALREADY    00738027
+      *                    GIVEN. QUIZRST IS REWRITTEN EMPTY ONCE A RUN 00738127
+      *                    COMPLETES NORMALLY. BATCH-CHECK IS UNTOUCHED 00738227
+      *                    - THERE IS NOTHING TO RESUME ON A ONE-SHOT   00738327
+      *                    PARM-DRIVEN SUBMISSION                       00738427
+      *    2026-08-09 PAK  PROC-SHOW-RESULT NO LONGER DIVIDES BY A ZERO 00739027
+      *                    WS-Q-AMOUNT WHEN A TOPIC'S QAxxxx DD OPENS   00739127
+      *                    BUT CONTAINS NO RECORDS - PRINTS A WARNING   00739227
+      *                    INSTEAD OF COMPUTING A SCORE. ORQMOD01'S     00739327
+      *                    PRESS-Y PROMPT LINE IS NOW SUPPRESSED FOR    00739427
+      *                    BATCH-SHEET AND BATCH-CHECK RUNS SINCE ONLY  00739527
+      *                    THE CONSOLE PATH EVER ISSUES THE ACCEPT      00739627
+      ******************************************************************00740027
+       ENVIRONMENT DIVISION.                                            00750027
+       INPUT-OUTPUT SECTION.                                            00760027
+       FILE-CONTROL.                                                    00770027
+           SELECT QAF-FILE ASSIGN TO DYNAMIC WS-QAF-DDNAME              00780027
+              ORGANIZATION IS SEQUENTIAL                                00790027
+              FILE STATUS IS WS-QAF-STATUS.                             00800027
+           SELECT RST-FILE ASSIGN TO "QUIZRST"                          00810027
+              ORGANIZATION IS SEQUENTIAL                                00820027
+              FILE STATUS IS WS-RST-STATUS.                             00830027
+           SELECT ORD-FILE ASSIGN TO "QUIZORD"                          00831027
+              ORGANIZATION IS SEQUENTIAL                                00832027
+              FILE STATUS IS WS-ORD-STATUS.                             00833027
+      ******************************************************************00840027
+       DATA DIVISION.                                                   00850027
+       FILE SECTION.                                                    00860027
+       FD  QAF-FILE                                                     00870027
+           RECORDING MODE F                                             00880027
+           RECORD CONTAINS 91 CHARACTERS                                00890027
+           LABEL RECORDS ARE STANDARD.                                  00900027
+       01  QAF-RECORD.                                                  00910027
+           05 QAF-Q            PIC   X(50).                             00920027
+           05 QAF-A            PIC   X(40).                             00930027
+           05 QAF-C            PIC   A.                                 00940027
+      ******************************************************************00950027
+      *    HOLDS THE ONE IN-PROGRESS CONSOLE ATTEMPT, IF ANY - REWRITTEN00960027
+      *    AFTER EVERY ANSWER SO A DROPPED SESSION CAN PICK UP WHERE IT 00970027
+      *    LEFT OFF INSTEAD OF STARTING THE QUIZ OVER. CLEARED (WRITTEN 00980027
+      *    EMPTY) ONCE A CONSOLE ATTEMPT FINISHES NORMALLY.             00990027
+       FD  RST-FILE                                                     01000027
+           RECORDING MODE F                                             01010027
+           RECORD CONTAINS 1844 CHARACTERS                              01020027
+           LABEL RECORDS ARE STANDARD.                                  01030027
+       01  RST-RECORD.                                                  01040027
+           05 RST-OPER-ID       PIC   X(8).                             01050027
+           05 RST-TOPIC         PIC   X(8).                             01060027
+           05 RST-Q-AMOUNT      PIC   9(3).                             01070027
+           05 RST-INR           PIC   9(2).                             01080027
+           05 RST-RES1          PIC   9(3).                             01090027
+           05 RST-TABLE OCCURS 20 TIMES.                                01100027
+              10 RST-Q          PIC   X(50).                            01110027
+              10 RST-A          PIC   X(40).                            01120027
+              10 RST-C          PIC   A.                                01130027
+      ******************************************************************01140027
+      *    HOLDS THE SHUFFLED ORDER A BATCH ANSWER SHEET (PROC-PRINT-   01141027
+      *    SHEET) WAS PRINTED IN, KEYED BY TOPIC, SO A LATER, SEPARATE  01142027
+      *    BATCH-CHECK JOB (PROC-CHECK-ANSWERS) SCORES THE OPERATOR'S   01143027
+      *    TRANSCRIBED LETTERS AGAINST THE SAME ORDER THEY WERE PRINTED 01144027
+      *    IN, NOT A FRESH RESHUFFLE.                                   01145027
+       FD  ORD-FILE                                                     01146027
+           RECORDING MODE F                                             01147027
+           RECORD CONTAINS 1831 CHARACTERS                              01148027
+           LABEL RECORDS ARE STANDARD.                                  01149027
+       01  ORD-RECORD.                                                  01149127
+           05 ORD-TOPIC         PIC   X(8).                             01149227
+           05 ORD-Q-AMOUNT      PIC   9(3).                             01149327
+           05 ORD-TABLE OCCURS 20 TIMES.                                01149427
+              10 ORD-Q          PIC   X(50).                            01149527
+              10 ORD-A          PIC   X(40).                            01149627
+              10 ORD-C          PIC   A.                                01149727
+      ******************************************************************01149827
+       WORKING-STORAGE SECTION.                                         01150027
+       01 WS-QAF-STATUS     PIC   XX    VALUE '00'.                     01160027
+       01 WS-QAF-DDNAME     PIC   X(8)  VALUE 'QAFILE'.                 01170027
+       01 WS-RST-STATUS     PIC   XX    VALUE '00'.                     01180027
+       01 WS-ORD-STATUS     PIC   XX    VALUE '00'.                     01181027
+       01 WS-RESTART-WORK.                                              01190027
+        05 WS-RST-FOUND-SW    PIC   X       VALUE 'N'.                  01200027
+           88 WS-RST-FOUND            VALUE 'Y'.                        01210027
+        05 WS-ORD-FOUND-SW    PIC   X       VALUE 'N'.                  01211027
+           88 WS-ORD-FOUND            VALUE 'Y'.                        01212027
+       01 WS-Q-AMOUNT       PIC   9(3)  VALUE 0.                        01220027
+       01 WS-BD-VERDICT     PIC   X(9)  VALUE SPACES.                   01230027
+       01 WS-SHOW-PROMPT-SW PIC   X     VALUE 'N'.                      01231027
+          88 WS-SHOW-PROMPT           VALUE 'Y'.                        01232027
+       01 WS-TOPIC-WORK.                                                01240027
+        05 WS-FLD1            PIC   X       VALUE SPACES.               01250027
+        05 WS-FLD2            PIC   X(8)    VALUE SPACES.               01260027
+           88 WS-FLD2-IS-TOPIC        VALUES 'VSAM', 'JCL', 'CICS'.     01270027
+        05 WS-FLD3            PIC   X(8)    VALUE SPACES.               01271027
+        05 WS-TOPIC            PIC   X(8)    VALUE 'OPER'.              01280027
+        05 WS-OPER-ID          PIC   X(8)    VALUE SPACES.              01290027
+        05 WS-SCAN-PTR         PIC   9(3)    USAGE IS COMP.             01300027
+        05 WS-LETTERS-OFFSET   PIC   9(3)    USAGE IS COMP VALUE 2.     01310027
+       01 WS-QA-TABLE.                                                  01320027
+        04 WS-RECORD02 OCCURS 1 TO 20 TIMES                             01330027
+                        DEPENDING ON WS-Q-AMOUNT                        01340027
+                        INDEXED BY I.                                   01350027
+         05 WS-Q           PIC   X(50).                                 01360027
+         05 WS-A           PIC   X(40).                                 01370027
+         05 WS-C           PIC   A.                                     01380027
+       01 WS-RST-IDX        PIC   9(3)  USAGE IS COMP.                  01390027
+       01 INR              PIC   9(2)  USAGE IS COMP.                   01400027
+       01 WS-SHUFFLE-WORK.                                              01410027
+        05 WS-SH-J          PIC   9(3)  USAGE IS COMP.                  01420027
+        05 WS-SH-RAND       COMP-2.                                     01430027
+        05 WS-SWAP-REC       PIC X(91).                                 01440027
+        05 WS-SEED-DONE      PIC X       VALUE 'N'.                     01450027
+           88 WS-SEED-IS-DONE            VALUE 'Y'.                     01460027
+      ******************************************************************01470027
+       LOCAL-STORAGE SECTION.                                           01480027
+       01 LS-ALL.                                                       01490027
+         05 LS-INPUT       PIC   X        VALUE 'Q'.                    01500027
+           88 LS-INPUT-IS-ANSWER-LETTER  VALUES 'A', 'B', 'C', 'D'.     01510027
+         05 LS-RES1        PIC   9(3)     VALUE 0.                      01520027
+         05 LS-RES2        COMP-2         VALUE 0.                      01530027
+         05 LS-SUBMITTED   PIC   X(20)    VALUE SPACES.                 01540027
+      ******************************************************************01550027
+       LINKAGE SECTION.                                                 01560027
+       01 WS-HLINE                       PIC   X(80).                   01570027
+       01 PARM-BUFFER.                                                  01580027
+        05 PARM-LENGTH                   PIC   S9(4) COMP.              01590027
+        05 PARM-DATA                     PIC   X(256).                  01600027
+       01 WS-QUIZ-RESULT.                                               01610027
+        05 WS-QR-ATTEMPTED   PIC   X.                                   01620027
+           88 WS-QR-WAS-ATTEMPTED        VALUE 'Y'.                     01630027
+        05 WS-QR-SCORE       PIC   9(3).                                01640027
+        05 WS-QR-Q-AMOUNT    PIC   9(3).                                01650027
+        05 WS-QR-PCT         PIC   9(3)V99.                             01660027
+        05 WS-QR-LETTERS     PIC   X(20).                               01670027
+        05 WS-QR-OPERATOR-ID PIC   X(8).                                01680027
+       01 WS-RUN-DATE                    PIC   9(8).                    01690027
+      ******************************************************************01700027
+       PROCEDURE DIVISION USING WS-HLINE, PARM-BUFFER, WS-QUIZ-RESULT,  01710027
+           WS-RUN-DATE.                                                 01720027
+      * --------------------------------------------------------------- 01730027
+      *    PART TO ACTIVATE BATCH MODE & TO REUSE CODE                  01740027
+      ******************************************************************01750027
+           PERFORM PROC-PARSE-TOPIC                                     01760027
+           PERFORM PROC-LOAD-QUESTIONS                                  01770027
+           MOVE 'N' TO WS-SHOW-PROMPT-SW                                01771027
+           IF PARM-DATA(1:2) NOT = 'C,'                                 01772027
+              AND PARM-DATA(1:1) NOT = 'B'                              01773027
+              SET WS-SHOW-PROMPT TO TRUE                                01774027
+           END-IF                                                       01775027
+           CALL 'ORQMOD01' USING WS-HLINE, WS-RUN-DATE, WS-TOPIC,       01780027
+              WS-Q-AMOUNT, WS-SHOW-PROMPT-SW                            01790127
+           EVALUATE TRUE                                                01800027
+              WHEN PARM-DATA(1:2) = 'C,'                                01810027
+                 IF PARM-LENGTH - WS-LETTERS-OFFSET = WS-Q-AMOUNT       01820027
+                    PERFORM PROC-CHECK-ANSWERS                          01830027
+                 ELSE                                                   01840027
+                    DISPLAY 'ERROR: WRONG COUNT OF LETTERS A-D'         01850027
+                    DISPLAY 'ERROR: PGM NEEDS IN JCL ', WS-Q-AMOUNT,    01860027
+                       ' LETTERS AFTER , SIGN'                          01870027
+      D             DISPLAY 'DEBUG: IN JCL PARM-LENGTH:  ', PARM-LENGTH 01880027
+      D             DISPLAY 'DEBUG: NUMBER OF QUESTIONS: ', WS-Q-AMOUNT 01890027
+                 END-IF                                                 01900027
+              WHEN PARM-DATA(1:1) = 'B'                                 01910027
+                 PERFORM PROC-PRINT-SHEET                               01920027
+              WHEN OTHER                                                01930027
+                 ACCEPT LS-INPUT                                        01940027
+      D          DISPLAY 'DEBUG: LS-INPUT=', LS-INPUT                   01950027
+                 MOVE FUNCTION UPPER-CASE(LS-INPUT) TO LS-INPUT         01960027
+                 IF LS-INPUT = 'Y' THEN                                 01970027
+                    PERFORM PROC-CHECK-ANSWERS                          01980027
+                 END-IF                                                 01990027
+                 DISPLAY WS-HLINE                                       02000027
+                 DISPLAY 'BYE, BYE :)'                                  02010027
+           END-EVALUATE                                                 02020027
+           GOBACK.                                                      02030027
+      ******************************************************************02040027
+      *    PICKS THE TOPIC'S QAxxxx DD NAME AND ITS MATCHING FALLBACK   02050027
+      *    COPYBOOK FROM PARM-DATA. THE SECOND FIELD IS A TOPIC CODE    02060027
+      *    WHENEVER IT MATCHES A KNOWN TOPIC KEYWORD, REGARDLESS OF     02070027
+      *    MODE - THAT COVERS 'O,VSAM', 'B,VSAM' AND 'C,VSAM,ABCDA'     02080027
+      *    ALIKE. WHEN IT IS NOT A TOPIC KEYWORD AND THE MODE IS 'C,'   02090027
+      *    WITH A THIRD FIELD FOLLOWING, IT IS TAKEN AS AN OPERATOR ID  02100027
+      *    INSTEAD (FOR AUDIT ATTRIBUTION), E.G. 'C,OPERID,ABCDA'. WHEN 02110027
+      *    THE SECOND FIELD IS A TOPIC KEYWORD AND A FOURTH FIELD ALSO  02111027
+      *    FOLLOWS, THE THIRD FIELD IS TAKEN AS THE OPERATOR ID TOO,    02112027
+      *    E.G. 'C,VSAM,OPERID,ABCDA' - A BATCH-CHECK RUN CAN SELECT A  02113027
+      *    NON-DEFAULT TOPIC AND ATTRIBUTE ITSELF TO AN OPERATOR AT THE 02114027
+      *    SAME TIME. WITH NO TOPIC KEYWORD AND NO THIRD FIELD - E.G.   02120027
+      *    THE LEGACY 'C,ABCDA' FORM - THE SECOND FIELD IS THE ANSWER-  02130027
+      *    LETTER STRING ITSELF, THE TOPIC STAYS THE DEFAULT OPERATOR-  02140027
+      *    CONSOLE ONE AND THERE IS NO OPERATOR ID. ALSO WORKS OUT      02150027
+      *    WS-LETTERS-OFFSET, THE COLUMN BEFORE WHERE THE ANSWER        02160027
+      *    LETTERS START IN PARM-DATA, SINCE A TOPIC CODE AND/OR        02170027
+      *    OPERATOR ID PUSH THEM FURTHER RIGHT THAN 'C,' + 2.           02180027
+       PROC-PARSE-TOPIC.                                                02190027
+           MOVE SPACES TO WS-FLD1 WS-FLD2 WS-FLD3 WS-OPER-ID            02200027
+           MOVE 1 TO WS-SCAN-PTR                                        02210027
+           UNSTRING PARM-DATA DELIMITED BY ','                          02220027
+              INTO WS-FLD1                                              02230027
+              WITH POINTER WS-SCAN-PTR                                  02240027
+           UNSTRING PARM-DATA DELIMITED BY ','                          02250027
+              INTO WS-FLD2                                              02260027
+              WITH POINTER WS-SCAN-PTR                                  02270027
+           MOVE 'OPER' TO WS-TOPIC                                      02280027
+           MOVE 2 TO WS-LETTERS-OFFSET                                  02290027
+           IF WS-FLD2-IS-TOPIC                                          02300027
+              MOVE WS-FLD2 TO WS-TOPIC                                  02310027
+              COMPUTE WS-LETTERS-OFFSET = WS-SCAN-PTR - 1               02320027
+      *    A THIRD FIELD FOLLOWED WS-FLD2 ONLY IF THE SECOND UNSTRING   02330027
+      *    ACTUALLY FOUND A DELIMITER, WHICH LEAVES THE POINTER WITHIN  02340027
+      *    PARM-DATA RATHER THAN ONE PAST ITS DECLARED LENGTH. ONLY 'C,'02350027
+      *    MODE EVER HAS A THIRD FIELD - IF A FOURTH FIELD ALSO FOLLOWS 02351027
+      *    THE THIRD ONE, THE THIRD FIELD IS THE OPERATOR ID RATHER     02352027
+      *    THAN THE ANSWER LETTERS (WHICH ARE ALWAYS THE LAST FIELD).   02353027
+              IF WS-FLD1 = 'C' AND WS-SCAN-PTR NOT > LENGTH OF PARM-DATA02360027
+                 UNSTRING PARM-DATA DELIMITED BY ','                    02361027
+                    INTO WS-FLD3                                        02362027
+                    WITH POINTER WS-SCAN-PTR                            02363027
+                 IF WS-SCAN-PTR NOT > LENGTH OF PARM-DATA               02364027
+                    MOVE WS-FLD3 TO WS-OPER-ID                          02365027
+                    COMPUTE WS-LETTERS-OFFSET = WS-SCAN-PTR - 1         02366027
+                 END-IF                                                 02367027
+              END-IF                                                    02368027
+           ELSE                                                         02370027
+              IF WS-FLD1 = 'C' AND WS-SCAN-PTR NOT > LENGTH OF PARM-DATA02380027
+                 MOVE WS-FLD2 TO WS-OPER-ID                             02390027
+                 COMPUTE WS-LETTERS-OFFSET = WS-SCAN-PTR - 1            02400027
+              END-IF                                                    02410027
+           END-IF                                                       02420027
+           EVALUATE WS-TOPIC                                            02430027
+              WHEN 'VSAM' MOVE 'QAVSAM' TO WS-QAF-DDNAME                02440027
+              WHEN 'JCL'  MOVE 'QAJCL'  TO WS-QAF-DDNAME                02450027
+              WHEN 'CICS' MOVE 'QACICS' TO WS-QAF-DDNAME                02460027
+              WHEN OTHER  MOVE 'QAFILE' TO WS-QAF-DDNAME                02470027
+           END-EVALUATE                                                 02480027
+           EXIT.                                                        02490027
+      ******************************************************************02500027
+      *    LOADS THE QUESTION BANK - PRIMARY SOURCE IS THE TOPIC'S      02510027
+      *    QAxxxx DD, A FIXED 91-BYTE QSAM DATASET (Q(50), A(40), C(1)  02520027
+      *    PER RECORD) THAT TRAINING CAN MAINTAIN WITHOUT A RECOMPILE.  02530027
+      *    IF THE DD IS NOT PRESENT WE FALL BACK TO THAT TOPIC'S        02540027
+      *    BUILT-IN CPBQACnn COPYBOOK SO THE QUIZ STILL RUNS.           02550027
+       PROC-LOAD-QUESTIONS.                                             02560027
+           OPEN INPUT QAF-FILE                                          02570027
+           IF WS-QAF-STATUS = '00'                                      02580027
+              PERFORM PROC-LOAD-FROM-FILE                               02590027
+              CLOSE QAF-FILE                                            02600027
+           ELSE                                                         02610027
+      D       DISPLAY 'WARNING: ', WS-QAF-DDNAME,                       02620027
+      D          ' DD NOT AVAILABLE (STATUS=', WS-QAF-STATUS,           02630027
+      D          '), USING BUILT-IN QUESTIONS'                          02640027
+              EVALUATE WS-TOPIC                                         02650027
+                 WHEN 'VSAM' PERFORM PROC-LOAD-FALLBACK-VSAM            02660027
+                 WHEN 'JCL'  PERFORM PROC-LOAD-FALLBACK-JCL             02670027
+                 WHEN 'CICS' PERFORM PROC-LOAD-FALLBACK-CICS            02680027
+                 WHEN OTHER  PERFORM PROC-LOAD-FALLBACK-OPER            02690027
+              END-EVALUATE                                              02700027
+           END-IF                                                       02710027
+           EXIT.                                                        02720027
+      ******************************************************************02730027
+       PROC-LOAD-FALLBACK-OPER.                                         02740027
+           COPY CPBQAC02. *> PREV V1 CPBQAC01                           02750027
+           EXIT.                                                        02760027
+      ******************************************************************02770027
+       PROC-LOAD-FALLBACK-JCL.                                          02780027
+           COPY CPBQAC03.                                               02790027
+           EXIT.                                                        02800027
+      ******************************************************************02810027
+       PROC-LOAD-FALLBACK-VSAM.                                         02820027
+           COPY CPBQAC04.                                               02830027
+           EXIT.                                                        02840027
+      ******************************************************************02850027
+       PROC-LOAD-FALLBACK-CICS.                                         02860027
+           COPY CPBQAC05.                                               02870027
+           EXIT.                                                        02880027
+      ******************************************************************02890027
+       PROC-LOAD-FROM-FILE.                                             02900027
+           MOVE 0 TO WS-Q-AMOUNT                                        02910027
+           PERFORM PROC-READ-ONE-QUESTION                               02920027
+              UNTIL WS-QAF-STATUS NOT = '00'                            02930027
+              OR WS-Q-AMOUNT = 20                                       02940027
+           EXIT.                                                        02950027
+      ******************************************************************02960027
+       PROC-READ-ONE-QUESTION.                                          02970027
+           READ QAF-FILE                                                02980027
+           IF WS-QAF-STATUS = '00'                                      02990027
+              ADD 1 TO WS-Q-AMOUNT                                      03000027
+              MOVE QAF-Q TO WS-Q(WS-Q-AMOUNT)                           03010027
+              MOVE QAF-A TO WS-A(WS-Q-AMOUNT)                           03020027
+              MOVE QAF-C TO WS-C(WS-Q-AMOUNT)                           03030027
+           END-IF                                                       03040027
+           EXIT.                                                        03050027
+      ******************************************************************03060027
+       PROC-PRINT-SHEET.                                                03070027
+      *    PRINTS THE FULL QUESTION/ANSWER SHEET TO SYSOUT FOR          03080027
+      *    OPERATORS WITHOUT CONSOLE ACCESS - NO ACCEPT IS ISSUED. THE  03081027
+      *    SHUFFLED PRESENTATION ORDER IS SAVED TO QUIZORD SO A LATER,  03082027
+      *    SEPARATE BATCH-CHECK JOB SCORES AGAINST THE SAME ORDER THE   03083027
+      *    SHEET WAS PRINTED IN.                                        03084027
+           SET I TO 1                                                   03100027
+           MOVE 1 TO INR                                                03110027
+           PERFORM PROC-SHUFFLE-QUESTIONS                               03101027
+           PERFORM PROC-SAVE-PRINT-ORDER                                03102027
+           DISPLAY WS-HLINE                                             03120027
+           DISPLAY 'OPERATOR CONSOLE QUIZ - BATCH ANSWER SHEET'         03130027
+           DISPLAY WS-HLINE                                             03140027
+           PERFORM PROC-PRINT-QUESTION                                  03150027
+              VARYING I FROM 1 BY 1                                     03160027
+              UNTIL I > WS-Q-AMOUNT                                     03170027
+           DISPLAY WS-HLINE                                             03180027
+           DISPLAY 'MARK YOUR CHOICES AND RETURN TO YOUR SUPERVISOR'    03190027
+           DISPLAY WS-HLINE                                             03200027
+           EXIT.                                                        03210027
+      ******************************************************************03220027
+       PROC-PRINT-QUESTION.                                             03230027
+           DISPLAY ' '                                                  03240027
+           DISPLAY 'QUESTION-', INR, ': ', WS-Q(I)                      03250027
+           DISPLAY '   ', WS-A(I)                                       03260027
+           COMPUTE INR = INR + 1                                        03270027
+           EXIT.                                                        03280027
+      ******************************************************************03290027
+       PROC-CHECK-ANSWERS.                                              03300027
+           MOVE SPACES TO LS-SUBMITTED                                  03310027
+           IF PARM-DATA(1:2) NOT = 'C,'                                 03320027
+              PERFORM PROC-CHECK-RESTART                                03330027
+           END-IF                                                       03340027
+           IF WS-RST-FOUND                                              03350027
+              DISPLAY 'RESUMING YOUR EARLIER SESSION AT QUESTION-', INR 03360027
+              DISPLAY 'SCORE SO FAR: ', LS-RES1, ' CORRECT'             03370027
+           ELSE                                                         03380027
+              IF PARM-DATA(1:2) = 'C,'                                  03381027
+                 PERFORM PROC-LOAD-PRINT-ORDER                          03382027
+                 IF NOT WS-ORD-FOUND                                    03383027
+                    DISPLAY 'WARNING: NO SAVED QUESTION ORDER FOUND ',  03384127
+                       'FOR THIS TOPIC - ANSWERS CHECKED AGAINST A ',   03384227
+                       'NEW RANDOM ORDER'                               03384327
+                 END-IF                                                 03384427
+              END-IF                                                    03384527
+              IF NOT WS-ORD-FOUND                                       03384627
+                 PERFORM PROC-SHUFFLE-QUESTIONS                         03390027
+              END-IF                                                    03385027
+              SET I TO 1                                                03400027
+              MOVE 1 TO INR                                             03410027
+           END-IF                                                       03420027
+      *    LOOP FOR WS-Q-AMOUNT QUESTIONS, RESUMING FROM INR WHEN A     03430027
+      *    CHECKPOINT WAS FOUND ABOVE                                   03440027
+           PERFORM VARYING I                                            03450027
+            FROM INR BY 1                                               03460027
+            UNTIL I > WS-Q-AMOUNT                                       03470027
+            IF PARM-DATA(1:2) = 'C,' THEN                               03480027
+            PERFORM PROC-RESPONSE-BATCH                                 03490027
+            ELSE                                                        03500027
+      D      DISPLAY 'DEBUG: CONSOLE ROAD.'                             03510027
+             PERFORM PROC-ASK                                           03520027
+             PERFORM PROC-RESPONSE                                      03530027
+             PERFORM PROC-SAVE-CHECKPOINT                               03540027
+            END-IF                                                      03550027
+            COMPUTE INR = INR + 1                                       03560027
+           END-PERFORM                                                  03570027
+           IF PARM-DATA(1:2) NOT = 'C,'                                 03580027
+              PERFORM PROC-CLEAR-CHECKPOINT                             03590027
+           END-IF                                                       03600027
+           PERFORM PROC-SHOW-RESULT                                     03610027
+           EXIT.                                                        03620027
+      ******************************************************************03630027
+      *    LOOKS FOR AN IN-PROGRESS CHECKPOINT LEFT BY AN EARLIER,      03640027
+      *    INTERRUPTED CONSOLE SESSION ON THE SAME TOPIC, AND IF ONE IS 03650027
+      *    FOUND RESTORES THE SHUFFLED QUESTION ORDER, THE RUNNING      03660027
+      *    SCORE AND THE NEXT QUESTION NUMBER SO THE OPERATOR PICKS UP  03670027
+      *    EXACTLY WHERE THEY LEFT OFF INSTEAD OF RETAKING QUESTIONS    03680027
+      *    THEY ALREADY ANSWERED.                                       03690027
+       PROC-CHECK-RESTART.                                              03700027
+           MOVE 'N' TO WS-RST-FOUND-SW                                  03710027
+           OPEN INPUT RST-FILE                                          03720027
+           IF WS-RST-STATUS = '00'                                      03730027
+              READ RST-FILE                                             03740027
+              IF WS-RST-STATUS = '00'                                   03750027
+                 AND RST-TOPIC = WS-TOPIC                               03760027
+                 AND RST-OPER-ID = WS-OPER-ID                           03770027
+                 MOVE RST-Q-AMOUNT TO WS-Q-AMOUNT                       03780027
+                 MOVE RST-INR      TO INR                               03790027
+                 MOVE RST-RES1     TO LS-RES1                           03800027
+                 PERFORM PROC-RESTORE-TABLE-ROW                         03810027
+                    VARYING WS-RST-IDX FROM 1 BY 1                      03820027
+                    UNTIL WS-RST-IDX > WS-Q-AMOUNT                      03830027
+                 SET WS-RST-FOUND  TO TRUE                              03840027
+              END-IF                                                    03850027
+              CLOSE RST-FILE                                            03860027
+           END-IF                                                       03870027
+           EXIT.                                                        03880027
+      ******************************************************************03890027
+      *    COPIES ONE QUESTION/ANSWER/KEY ROW OUT OF THE CHECKPOINT     03900027
+      *    RECORD'S TABLE INTO THE LIVE, ALREADY-SHUFFLED WS-QA-TABLE.  03910027
+       PROC-RESTORE-TABLE-ROW.                                          03920027
+           MOVE RST-Q(WS-RST-IDX) TO WS-Q(WS-RST-IDX)                   03930027
+           MOVE RST-A(WS-RST-IDX) TO WS-A(WS-RST-IDX)                   03940027
+           MOVE RST-C(WS-RST-IDX) TO WS-C(WS-RST-IDX)                   03950027
+           EXIT.                                                        03960027
+      ******************************************************************03970027
+      *    REWRITTEN AFTER EVERY CONSOLE ANSWER SO THE NEXT QUESTION,   03980027
+      *    THE CURRENT SCORE AND THE ACTUAL (ALREADY SHUFFLED) QUESTION 03990027
+      *    ORDER SURVIVE A DROPPED SESSION.                             04000027
+       PROC-SAVE-CHECKPOINT.                                            04010027
+           MOVE WS-OPER-ID    TO RST-OPER-ID                            04020027
+           MOVE WS-TOPIC      TO RST-TOPIC                              04030027
+           MOVE WS-Q-AMOUNT   TO RST-Q-AMOUNT                           04040027
+           COMPUTE RST-INR = INR + 1                                    04050027
+           MOVE LS-RES1       TO RST-RES1                               04060027
+           PERFORM PROC-SAVE-TABLE-ROW                                  04070027
+              VARYING WS-RST-IDX FROM 1 BY 1                            04080027
+              UNTIL WS-RST-IDX > WS-Q-AMOUNT                            04090027
+           OPEN OUTPUT RST-FILE                                         04100027
+           IF WS-RST-STATUS = '00'                                      04101027
+              WRITE RST-RECORD                                          04110027
+              IF WS-RST-STATUS NOT = '00'                               04102027
+                 DISPLAY 'WARNING: QUIZRST WRITE FAILED, STATUS=',      04103027
+                    WS-RST-STATUS                                       04104027
+              END-IF                                                    04105027
+              CLOSE RST-FILE                                            04120027
+           ELSE                                                         04106027
+              DISPLAY 'WARNING: QUIZRST NOT AVAILABLE, STATUS=',        04107027
+                 WS-RST-STATUS                                          04108027
+           END-IF                                                       04109027
+           EXIT.                                                        04130027
+      ******************************************************************04140027
+      *    COPIES ONE QUESTION/ANSWER/KEY ROW OUT OF THE LIVE, ALREADY- 04150027
+      *    SHUFFLED WS-QA-TABLE INTO THE CHECKPOINT RECORD'S TABLE.     04160027
+       PROC-SAVE-TABLE-ROW.                                             04170027
+           MOVE WS-Q(WS-RST-IDX) TO RST-Q(WS-RST-IDX)                   04180027
+           MOVE WS-A(WS-RST-IDX) TO RST-A(WS-RST-IDX)                   04190027
+           MOVE WS-C(WS-RST-IDX) TO RST-C(WS-RST-IDX)                   04200027
+           EXIT.                                                        04210027
+      ******************************************************************04220027
+      *    A CONSOLE ATTEMPT FINISHED NORMALLY - WRITE THE CHECKPOINT   04230027
+      *    FILE BACK OUT EMPTY SO THE NEXT RUN DOES NOT TRY TO RESUME   04240027
+      *    A QUIZ THAT IS ALREADY DONE.                                 04250027
+       PROC-CLEAR-CHECKPOINT.                                           04260027
+           OPEN OUTPUT RST-FILE                                         04270027
+           IF WS-RST-STATUS = '00'                                      04271027
+              CLOSE RST-FILE                                            04280027
+           ELSE                                                         04272027
+              DISPLAY 'WARNING: QUIZRST NOT AVAILABLE, STATUS=',        04273027
+                 WS-RST-STATUS                                          04274027
+           END-IF                                                       04275027
+           EXIT.                                                        04290027
+      ******************************************************************04291027
+      *    CALLED BY PROC-PRINT-SHEET RIGHT AFTER SHUFFLING SO THE      04292027
+      *    ORDER OPERATORS SEE ON THE PRINTED SHEET IS AVAILABLE TO A   04293027
+      *    LATER, SEPARATE BATCH-CHECK JOB ON THE SAME TOPIC.           04294027
+       PROC-SAVE-PRINT-ORDER.                                           04295027
+           MOVE WS-TOPIC      TO ORD-TOPIC                              04296027
+           MOVE WS-Q-AMOUNT   TO ORD-Q-AMOUNT                           04297027
+           PERFORM PROC-SAVE-ORD-ROW                                    04298027
+              VARYING WS-RST-IDX FROM 1 BY 1                            04299027
+              UNTIL WS-RST-IDX > WS-Q-AMOUNT                            04299127
+           OPEN OUTPUT ORD-FILE                                         04299227
+           IF WS-ORD-STATUS = '00'                                      04299327
+              WRITE ORD-RECORD                                          04299427
+              IF WS-ORD-STATUS NOT = '00'                               04299527
+                 DISPLAY 'WARNING: QUIZORD WRITE FAILED, STATUS=',      04299627
+                    WS-ORD-STATUS                                       04299727
+              END-IF                                                    04299827
+              CLOSE ORD-FILE                                            04299927
+           ELSE                                                         04300127
+              DISPLAY 'WARNING: QUIZORD NOT AVAILABLE, STATUS=',        04300227
+                 WS-ORD-STATUS                                          04300327
+           END-IF                                                       04300427
+           EXIT.                                                        04300527
+      ******************************************************************04300627
+      *    COPIES ONE QUESTION/ANSWER/KEY ROW OUT OF THE LIVE, ALREADY- 04300727
+      *    SHUFFLED WS-QA-TABLE INTO THE PRINT-ORDER RECORD'S TABLE.    04300827
+       PROC-SAVE-ORD-ROW.                                               04300927
+           MOVE WS-Q(WS-RST-IDX) TO ORD-Q(WS-RST-IDX)                   04301027
+           MOVE WS-A(WS-RST-IDX) TO ORD-A(WS-RST-IDX)                   04301127
+           MOVE WS-C(WS-RST-IDX) TO ORD-C(WS-RST-IDX)                   04301227
+           EXIT.                                                        04301327
+      ******************************************************************04301427
+      *    CALLED BY PROC-CHECK-ANSWERS BEFORE SHUFFLING WHEN THIS IS A 04301527
+      *    BATCH-CHECK ('C,') RUN WITH NO OPEN RESTART CHECKPOINT - IF A04301627
+      *    PRINT ORDER WAS SAVED FOR THIS TOPIC AND QUESTION COUNT, IT  04301727
+      *    IS RESTORED SO THE OPERATOR IS SCORED AGAINST THE SAME ORDER 04301827
+      *    THE SHEET WAS PRINTED IN INSTEAD OF A FRESH RESHUFFLE.       04301927
+       PROC-LOAD-PRINT-ORDER.                                           04302027
+           MOVE 'N' TO WS-ORD-FOUND-SW                                  04302127
+           OPEN INPUT ORD-FILE                                          04302227
+           IF WS-ORD-STATUS = '00'                                      04302327
+              READ ORD-FILE                                             04302427
+              IF WS-ORD-STATUS = '00'                                   04302527
+                 AND ORD-TOPIC = WS-TOPIC                               04302627
+                 AND ORD-Q-AMOUNT = WS-Q-AMOUNT                         04302727
+                 PERFORM PROC-RESTORE-ORD-ROW                           04302827
+                    VARYING WS-RST-IDX FROM 1 BY 1                      04302927
+                    UNTIL WS-RST-IDX > WS-Q-AMOUNT                      04303027
+                 SET WS-ORD-FOUND  TO TRUE                              04303127
+              END-IF                                                    04303227
+              CLOSE ORD-FILE                                            04303327
+           END-IF                                                       04303427
+           EXIT.                                                        04303527
+      ******************************************************************04303627
+      *    COPIES ONE QUESTION/ANSWER/KEY ROW OUT OF THE PRINT-ORDER    04303727
+      *    RECORD'S TABLE INTO THE LIVE WS-QA-TABLE.                    04303827
+       PROC-RESTORE-ORD-ROW.                                            04303927
+           MOVE ORD-Q(WS-RST-IDX) TO WS-Q(WS-RST-IDX)                   04304027
+           MOVE ORD-A(WS-RST-IDX) TO WS-A(WS-RST-IDX)                   04304127
+           MOVE ORD-C(WS-RST-IDX) TO WS-C(WS-RST-IDX)                   04304227
+           EXIT.                                                        04304327
+      ******************************************************************04304427
+      *    VER-3: SHUFFLE THE QUESTION TABLE INTO A PSEUDO-RANDOM       04310027
+      *    PRESENTATION ORDER SO REPEAT TAKERS CANNOT MEMORIZE          04320027
+      *    "QUESTION 3 IS ALWAYS C" - FISHER-YATES OVER WS-RECORD02     04330027
+       PROC-SHUFFLE-QUESTIONS.                                          04340027
+           IF NOT WS-SEED-IS-DONE                                       04350027
+              COMPUTE WS-SH-RAND =                                      04360027
+                 FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT)        04370027
+              SET WS-SEED-IS-DONE TO TRUE                               04380027
+           END-IF                                                       04390027
+           PERFORM VARYING I FROM WS-Q-AMOUNT BY -1                     04400027
+              UNTIL I < 2                                               04410027
+              COMPUTE WS-SH-RAND = FUNCTION RANDOM                      04420027
+              COMPUTE WS-SH-J = FUNCTION INTEGER(WS-SH-RAND * I) + 1    04430027
+              MOVE WS-RECORD02(I) TO WS-SWAP-REC                        04440027
+              MOVE WS-RECORD02(WS-SH-J) TO WS-RECORD02(I)               04450027
+              MOVE WS-SWAP-REC TO WS-RECORD02(WS-SH-J)                  04460027
+           END-PERFORM                                                  04470027
+           EXIT.                                                        04480027
+      ******************************************************************04490027
+       PROC-SHOW-RESULT.                                                04500027
+           IF WS-Q-AMOUNT = 0                                           04501027
+              MOVE 0 TO LS-RES2                                         04502027
+              DISPLAY '*** NO QUESTIONS WERE LOADED FOR THIS TOPIC -'   04503027
+              DISPLAY '*** SCORE CANNOT BE COMPUTED.'                   04504027
+           ELSE                                                         04505027
+              COMPUTE LS-RES2 = (LS-RES1 / WS-Q-AMOUNT) * 100           04506027
+              DISPLAY '*** YOUR SCORE IS ',                             04507027
+               LS-RES1, ' ANSWERS CORRECT FROM ', WS-Q-AMOUNT ' TOTAL.' 04508027
+              DISPLAY '*** ITS ', LS-RES2, '%'                          04509027
+           END-IF                                                       04509127
+           IF PARM-DATA(1:2) = 'C,'                                     04550027
+              PERFORM PROC-PRINT-BREAKDOWN                              04560027
+           END-IF                                                       04570027
+           SET WS-QR-WAS-ATTEMPTED TO TRUE                              04580027
+           MOVE LS-RES1 TO WS-QR-SCORE                                  04590027
+           MOVE WS-Q-AMOUNT TO WS-QR-Q-AMOUNT                           04600027
+           MOVE LS-RES2 TO WS-QR-PCT                                    04610027
+           MOVE LS-SUBMITTED TO WS-QR-LETTERS                           04620027
+           MOVE WS-OPER-ID TO WS-QR-OPERATOR-ID                         04630027
+           EXIT.                                                        04640027
+      ******************************************************************04650027
+      *    PRINTS THE SUBMITTED/CORRECT LETTER AND VERDICT FOR EACH     04660027
+      *    QUESTION IN A BATCH-CHECK RUN                                04670027
+       PROC-PRINT-BREAKDOWN.                                            04680027
+           DISPLAY WS-HLINE                                             04690027
+           DISPLAY 'QUESTION-BY-QUESTION BREAKDOWN'                     04700027
+           DISPLAY WS-HLINE                                             04710027
+           MOVE 1 TO INR                                                04720027
+           PERFORM PROC-PRINT-BREAKDOWN-LINE                            04730027
+              VARYING I FROM 1 BY 1                                     04740027
+              UNTIL I > WS-Q-AMOUNT                                     04750027
+           EXIT.                                                        04760027
+      ******************************************************************04770027
+       PROC-PRINT-BREAKDOWN-LINE.                                       04780027
+           IF LS-SUBMITTED(INR:1) = WS-C(I)                             04790027
+              MOVE 'CORRECT'   TO WS-BD-VERDICT                         04800027
+           ELSE                                                         04810027
+              MOVE 'INCORRECT' TO WS-BD-VERDICT                         04820027
+           END-IF                                                       04830027
+           DISPLAY 'QUESTION-', INR, ': SUBMITTED=',                    04840027
+              LS-SUBMITTED(INR:1), ' CORRECT=', WS-C(I), ' ',           04850027
+              WS-BD-VERDICT                                             04860027
+           COMPUTE INR = INR + 1                                        04870027
+           EXIT.                                                        04880027
+      ******************************************************************04890027
+       PROC-ASK.                                                        04900027
+           DISPLAY WS-HLINE                                             04910027
+           DISPLAY WS-HLINE(1:2),                                       04920027
+           ' QUESTION-', INR, ': ', WS-Q(I)                             04930027
+           DISPLAY ' ', WS-A(I)                                         04940027
+           DISPLAY 'CHOOSE THE CORRECT ANSWER'                          04950027
+           EXIT.                                                        04960027
+      ******************************************************************04970027
+       PROC-RESPONSE.                                                   04980027
+           PERFORM PROC-GET-ANSWER                                      04990027
+              WITH TEST AFTER                                           05000027
+              UNTIL LS-INPUT-IS-ANSWER-LETTER                           05010027
+           MOVE LS-INPUT TO LS-SUBMITTED(INR:1)                         05020027
+           IF LS-INPUT = WS-C(I) THEN                                   05030027
+              COMPUTE LS-RES1 = LS-RES1 + 1                             05040027
+           END-IF.                                                      05050027
+           EXIT.                                                        05060027
+      ******************************************************************05070027
+      *    ACCEPTS ONE ANSWER LETTER FROM THE CONSOLE OPERATOR. CALLED  05080027
+      *    REPEATEDLY BY PROC-RESPONSE UNTIL A, B, C OR D COMES BACK -  05090027
+      *    ANYTHING ELSE IS REJECTED AND RE-PROMPTED INSTEAD OF BEING   05100027
+      *    SILENTLY SCORED AS WRONG.                                    05110027
+       PROC-GET-ANSWER.                                                 05120027
+           ACCEPT LS-INPUT                                              05130027
+      D    DISPLAY 'DEBUG: LS-INPUT=', LS-INPUT                         05140027
+           MOVE FUNCTION UPPER-CASE(LS-INPUT) TO LS-INPUT               05150027
+           IF NOT LS-INPUT-IS-ANSWER-LETTER                             05160027
+              DISPLAY 'INVALID ANSWER - PLEASE ENTER A, B, C OR D'      05170027
+           END-IF                                                       05180027
+           EXIT.                                                        05190027
+      ******************************************************************05200027
+       PROC-RESPONSE-BATCH.                                             05210027
+           MOVE PARM-DATA(WS-LETTERS-OFFSET + INR:1)                    05220027
+              TO LS-SUBMITTED(INR:1)                                    05230027
+           IF PARM-DATA(WS-LETTERS-OFFSET + INR:1) = WS-C(I) THEN       05240027
+              COMPUTE LS-RES1 = LS-RES1 + 1                             05250027
+           END-IF.                                                      05260027
+           EXIT.                                                        05270027
+       END PROGRAM ORQMOD02.                                            05280027
