@@ -0,0 +1,24 @@
+      ******************************************************************00010001
+      *    CPBQAC03                                                     00020001
+      *    QUESTIONS AND ANSWERS - JCL TOPIC                            00030001
+      *                                                                 00040001
+      *    COPIED INTO PROC-LOAD-QUESTIONS AS THE BUILT-IN FALLBACK FOR 00050001
+      *    THE JCL TOPIC WHEN ITS QAJCL DD IS NOT AVAILABLE. LOADS THE  00060001
+      *    QUESTION COUNT INTO WS-Q-AMOUNT (WHICH DRIVES THE OCCURS     00070001
+      *    DEPENDING ON WS-QA-TABLE) AND THE QUESTION/ANSWER/KEY DATA   00080001
+      *    ITSELF, SO GROWING THE BANK ONLY MEANS EDITING THIS MEMBER.  00090001
+      ******************************************************************00100001
+           MOVE 3 TO WS-Q-AMOUNT                                        00110001
+           MOVE 'WHICH JCL STATEMENT IDENTIFIES THE START OF A JOB?'    00120001
+              TO WS-Q(1)                                                00130001
+           MOVE 'A)EXEC B)JOB C)DD D)PROC' TO WS-A(1)                   00140001
+           MOVE 'B' TO WS-C(1)                                          00150001
+           MOVE 'WHICH PARAMETER ROUTES A DATASET TO SYSOUT CLASS?'     00160001
+              TO WS-Q(2)                                                00170001
+           MOVE 'A)DISP B)DSN C)SYSOUT D)SPACE' TO WS-A(2)              00180001
+           MOVE 'C' TO WS-C(2)                                          00190001
+           MOVE 'WHAT DOES DISP=(NEW,CATLG,DELETE) MEAN ON ABEND?'      00200001
+              TO WS-Q(3)                                                00210001
+           MOVE 'A)KEEP B)DELETE C)PASS COND CODE'                      00220001
+              TO WS-A(3)                                                00230001
+           MOVE 'B' TO WS-C(3)                                          00240001
