@@ -0,0 +1,28 @@
+      ******************************************************************00100015
+      *    CPBQAC02                                                     00110015
+      *    QUESTIONS AND ANSWERS - VER 2 - CONSOLE OPERATIONS TOPIC     00120015
+      *                                                                 00130015
+      *    COPIED INTO PROC-LOAD-QUESTIONS. LOADS THE QUESTION COUNT    00140015
+      *    INTO WS-Q-AMOUNT (WHICH DRIVES THE OCCURS DEPENDING ON       00150015
+      *    WS-QA-TABLE) AND THE QUESTION/ANSWER/KEY DATA ITSELF, SO     00160015
+      *    GROWING THE BANK ONLY MEANS EDITING THIS ONE MEMBER.         00170015
+      ******************************************************************00180015
+           MOVE 5 TO WS-Q-AMOUNT                                        00190015
+           MOVE 'WHICH KEY CANCELS A PENDING MSG ON THE CONSOLE?'       00200015
+              TO WS-Q(1)                                                00210015
+           MOVE 'A)ENTER B)PA1 C)PA2 D)CLEAR' TO WS-A(1)                00220015
+           MOVE 'C' TO WS-C(1)                                          00230015
+           MOVE 'WHAT DOES IPL STAND FOR?' TO WS-Q(2)                   00240015
+           MOVE 'A)INIT PGM LOAD B)IN-PLACE LOG C)IDLE' TO WS-A(2)      00250015
+           MOVE 'A' TO WS-C(2)                                          00260015
+           MOVE 'WHICH COMMAND DISPLAYS ACTIVE JOBS ON JES2?'           00270015
+              TO WS-Q(3)                                                00280015
+           MOVE 'A)$D A B)$D J,ALL C)$D U D)$D M' TO WS-A(3)            00290015
+           MOVE 'B' TO WS-C(3)                                          00300015
+           MOVE 'WHAT DOES A U0778 ABEND CODE INDICATE?' TO WS-Q(4)     00310015
+           MOVE 'A)VSAM ERR B)USER ABEND C)S0C7 D)TIMEOUT' TO WS-A(4)   00320015
+           MOVE 'B' TO WS-C(4)                                          00330015
+           MOVE 'WHICH VOLUME STATUS ALLOWS A DASD TO BE USED?'         00340015
+              TO WS-Q(5)                                                00350015
+           MOVE 'A)PRIVATE B)STORAGE C)OFFLINE D)RESERVE' TO WS-A(5)    00360015
+           MOVE 'B' TO WS-C(5)                                          00370015
